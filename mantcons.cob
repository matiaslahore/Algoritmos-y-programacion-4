@@ -0,0 +1,694 @@
+      ******************************************************************
+      * Authors: Santiago Sosa Montiel, Matias Lahore, Matias Tebele,
+      *          Nicolas Outeda.
+      * Date: 3/4/2017 DD/MM/AAAA
+      * Purpose: TP Materia: Algoritmos y Programacion IV
+      *          Alta y modificacion de consorcios en CONS1/CONS2/CONS3
+      *          a partir de un archivo de movimientos.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTCONS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOV   ASSIGN TO "mov-cons.txt"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS FS-MOV.
+           SELECT CONS1 ASSIGN TO "cons1.txt"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS FS-CONS1.
+           SELECT CONS2 ASSIGN TO "cons2.txt"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS FS-CONS2.
+           SELECT CONS3 ASSIGN TO "cons3.txt"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS FS-CONS3.
+           SELECT EST   ASSIGN TO "estado.txt"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS FS-EST.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MOV.
+       01  REG-MOV.
+           03 MOV-OP     PIC 9(1).
+           03 MOV-CUIT-CONS PIC 9(15).
+           03 MOV-ESTADO PIC 9(2).
+           03 MOV-NOMBRE-CONSORCIO PIC X(30).
+           03 MOV-TEL    PIC X(15).
+           03 MOV-DIR    PIC X(30).
+
+       FD  CONS1.
+       01  REG-CONS1.
+           03 CONS1-CUIT-CONS    PIC 9(15).
+           03 CONS1-FECHA-ALTA.
+                05 CONS1-ALTA-ANIO   PIC 9(4).
+                05 CONS1-ALTA-MES    PIC 9(2).
+                05 CONS1-ALTA-DIA    PIC 9(2).
+           03 CONS1-FECHA-BAJA.
+                05 CONS1-BAJA-ANIO   PIC 9(4).
+                05 CONS1-BAJA-MES    PIC 9(2).
+                05 CONS1-BAJA-DIA    PIC 9(2).
+           03 CONS1-ESTADO     PIC 9(2).
+           03 CONS1-NOMBRE-CONSORCIO   PIC X(30).
+           03 CONS1-TEL        PIC X(15).
+           03 CONS1-DIR        PIC X(30).
+
+       FD CONS2.
+       01  REG-CONS2.
+           03 CONS2-CUIT-CONS    PIC 9(15).
+           03 CONS2-FECHA-ALTA.
+                05 CONS2-ALTA-ANIO   PIC 9(4).
+                05 CONS2-ALTA-MES    PIC 9(2).
+                05 CONS2-ALTA-DIA    PIC 9(2).
+           03 CONS2-FECHA-BAJA.
+                05 CONS2-BAJA-ANIO   PIC 9(4).
+                05 CONS2-BAJA-MES    PIC 9(2).
+                05 CONS2-BAJA-DIA    PIC 9(2).
+           03 CONS2-ESTADO     PIC 9(2).
+           03 CONS2-NOMBRE-CONSORCIO   PIC X(30).
+           03 CONS2-TEL        PIC X(15).
+           03 CONS2-DIR        PIC X(30).
+
+       FD CONS3.
+       01  REG-CONS3.
+           03 CONS3-CUIT-CONS    PIC 9(15).
+           03 CONS3-FECHA-ALTA.
+                05 CONS3-ALTA-ANIO   PIC 9(4).
+                05 CONS3-ALTA-MES    PIC 9(2).
+                05 CONS3-ALTA-DIA    PIC 9(2).
+           03 CONS3-FECHA-BAJA.
+                05 CONS3-BAJA-ANIO   PIC 9(4).
+                05 CONS3-BAJA-MES    PIC 9(2).
+                05 CONS3-BAJA-DIA    PIC 9(2).
+           03 CONS3-ESTADO     PIC 9(2).
+           03 CONS3-NOMBRE-CONSORCIO   PIC X(30).
+           03 CONS3-TEL        PIC X(15).
+           03 CONS3-DIR        PIC X(30).
+
+       FD  EST.
+       01  REG-EST.
+           03 EST-ESTADO     PIC 9(2).
+           03 EST-DESCRIP    PIC X(15).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS-MOV PIC XX.
+           88 OK-MOV VALUE "00".
+           88 NO-MOV VALUE "23".
+           88 EOF-MOV VALUE "10".
+       77  FS-CONS1 PIC XX.
+           88 OK-CONS1 VALUE "00".
+           88 NO-CONS1 VALUE "23".
+           88 EOF-CONS1 VALUE "10".
+       77  FS-CONS2 PIC XX.
+           88 OK-CONS2 VALUE "00".
+           88 NO-CONS2 VALUE "23".
+           88 EOF-CONS2 VALUE "10".
+       77  FS-CONS3 PIC XX.
+           88 OK-CONS3 VALUE "00".
+           88 NO-CONS3 VALUE "23".
+           88 EOF-CONS3 VALUE "10".
+       77  FS-EST PIC XX.
+           88 OK-EST VALUE "00".
+           88 NO-EST VALUE "23".
+           88 EOF-EST VALUE "10".
+
+       01  SUBINDICE PIC 9(2) VALUE 1.
+       01  TABLA-ESTADO.
+           03 TAB-ESTADO OCCURS 30 TIMES
+           INDEXED BY TABLA-ID-EST-INDEX.
+              05 TAB-EST-ESTADO PIC 9(2).
+              05 TAB-EST-DESCRIP PIC X(15).
+
+       01  FECHA-ALTA-HOY.
+           03 FAH-ANIO   PIC 9(4).
+           03 FAH-MES    PIC 9(2).
+           03 FAH-DIA    PIC 9(2).
+
+       01  SW-MOV-VALIDO PIC X(1) VALUE "S".
+           88 MOV-VALIDO VALUE "S".
+           88 MOV-INVALIDO VALUE "N".
+
+       01  CUIT-COCIENTE PIC 9(13) VALUE 0.
+       01  CUIT-RESTO PIC 9(1) VALUE 0.
+       01  RAMA-DESTINO PIC 9(1) VALUE 0.
+
+       01  POS-CONS1 PIC 9(4) VALUE 0.
+       01  SUBIND-CONS1 PIC 9(4) VALUE 0.
+       01  CANT-CONS1 PIC 9(4) VALUE 0.
+       01  BUFFER-CONS1.
+           03 BUF-CONS1 OCCURS 1 TO 9999 TIMES
+              DEPENDING ON CANT-CONS1.
+              05 BUF1-CUIT-CONS PIC 9(15).
+              05 BUF1-FECHA-ALTA.
+                 07 BUF1-ALTA-ANIO PIC 9(4).
+                 07 BUF1-ALTA-MES  PIC 9(2).
+                 07 BUF1-ALTA-DIA  PIC 9(2).
+              05 BUF1-FECHA-BAJA.
+                 07 BUF1-BAJA-ANIO PIC 9(4).
+                 07 BUF1-BAJA-MES  PIC 9(2).
+                 07 BUF1-BAJA-DIA  PIC 9(2).
+              05 BUF1-ESTADO PIC 9(2).
+              05 BUF1-NOMBRE-CONSORCIO PIC X(30).
+              05 BUF1-TEL PIC X(15).
+              05 BUF1-DIR PIC X(30).
+       01  SW-ENCONTRADO-CONS1 PIC X(1) VALUE "N".
+           88 ENCONTRADO-CONS1 VALUE "S".
+
+       01  POS-CONS2 PIC 9(4) VALUE 0.
+       01  SUBIND-CONS2 PIC 9(4) VALUE 0.
+       01  CANT-CONS2 PIC 9(4) VALUE 0.
+       01  BUFFER-CONS2.
+           03 BUF-CONS2 OCCURS 1 TO 9999 TIMES
+              DEPENDING ON CANT-CONS2.
+              05 BUF2-CUIT-CONS PIC 9(15).
+              05 BUF2-FECHA-ALTA.
+                 07 BUF2-ALTA-ANIO PIC 9(4).
+                 07 BUF2-ALTA-MES  PIC 9(2).
+                 07 BUF2-ALTA-DIA  PIC 9(2).
+              05 BUF2-FECHA-BAJA.
+                 07 BUF2-BAJA-ANIO PIC 9(4).
+                 07 BUF2-BAJA-MES  PIC 9(2).
+                 07 BUF2-BAJA-DIA  PIC 9(2).
+              05 BUF2-ESTADO PIC 9(2).
+              05 BUF2-NOMBRE-CONSORCIO PIC X(30).
+              05 BUF2-TEL PIC X(15).
+              05 BUF2-DIR PIC X(30).
+       01  SW-ENCONTRADO-CONS2 PIC X(1) VALUE "N".
+           88 ENCONTRADO-CONS2 VALUE "S".
+
+       01  POS-CONS3 PIC 9(4) VALUE 0.
+       01  SUBIND-CONS3 PIC 9(4) VALUE 0.
+       01  CANT-CONS3 PIC 9(4) VALUE 0.
+       01  BUFFER-CONS3.
+           03 BUF-CONS3 OCCURS 1 TO 9999 TIMES
+              DEPENDING ON CANT-CONS3.
+              05 BUF3-CUIT-CONS PIC 9(15).
+              05 BUF3-FECHA-ALTA.
+                 07 BUF3-ALTA-ANIO PIC 9(4).
+                 07 BUF3-ALTA-MES  PIC 9(2).
+                 07 BUF3-ALTA-DIA  PIC 9(2).
+              05 BUF3-FECHA-BAJA.
+                 07 BUF3-BAJA-ANIO PIC 9(4).
+                 07 BUF3-BAJA-MES  PIC 9(2).
+                 07 BUF3-BAJA-DIA  PIC 9(2).
+              05 BUF3-ESTADO PIC 9(2).
+              05 BUF3-NOMBRE-CONSORCIO PIC X(30).
+              05 BUF3-TEL PIC X(15).
+              05 BUF3-DIR PIC X(30).
+       01  SW-ENCONTRADO-CONS3 PIC X(1) VALUE "N".
+           88 ENCONTRADO-CONS3 VALUE "S".
+
+       01  SW-ERROR-APERTURA PIC X(1) VALUE "N".
+           88 ERROR-APERTURA VALUE "S".
+
+       01  CANT-ALTAS PIC 9(4) VALUE 0.
+       01  CANT-MODIF PIC 9(4) VALUE 0.
+       01  CANT-RECHAZADOS PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       COMIENZO.
+           PERFORM INICIO.
+           PERFORM CARGAR-TABLA-ESTADO.
+           PERFORM CARGAR-CONS1.
+           PERFORM CARGAR-CONS2.
+           PERFORM CARGAR-CONS3.
+           IF NOT ERROR-APERTURA
+               PERFORM LEER-MOV
+               PERFORM APLICAR-MOVIMIENTO UNTIL EOF-MOV
+               PERFORM GRABAR-CONS1
+               PERFORM GRABAR-CONS2
+               PERFORM GRABAR-CONS3
+               PERFORM IMPR-RESUMEN
+               CLOSE MOV
+           ELSE
+               DISPLAY "MANTCONS: abortando, error de apertura de "
+                   "archivos"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       INICIO.
+           PERFORM ARMAR-FECHA-HOY.
+           OPEN INPUT MOV.
+           IF FS-MOV NOT = "00"
+               DISPLAY "Error en open movimientos FS: " FS-MOV
+               MOVE "S" TO SW-ERROR-APERTURA
+           END-IF.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       ARMAR-FECHA-HOY.
+           ACCEPT FECHA-ALTA-HOY FROM DATE YYYYMMDD.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       CARGAR-TABLA-ESTADO.
+           OPEN INPUT EST.
+           IF FS-EST NOT = "00"
+               DISPLAY "Error en open est FS: " FS-EST
+               MOVE "S" TO SW-ERROR-APERTURA
+           ELSE
+               MOVE 1 TO SUBINDICE
+               PERFORM LEER-EST
+               PERFORM LLENAR-TABLA-EST UNTIL EOF-EST OR SUBINDICE > 30
+               IF NOT EOF-EST
+                   PERFORM AVISAR-TABLA-EST-LLENA
+               END-IF
+               CLOSE EST
+           END-IF.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LEER-EST.
+           READ EST
+               AT END MOVE "10" TO FS-EST.
+           IF FS-EST NOT EQUAL ZERO AND "10"
+               DISPLAY 'ERROR AL LEER EST ' FS-EST.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LLENAR-TABLA-EST.
+           MOVE EST-ESTADO TO TAB-EST-ESTADO(SUBINDICE).
+           MOVE EST-DESCRIP TO TAB-EST-DESCRIP(SUBINDICE).
+           ADD 1 TO SUBINDICE.
+           PERFORM LEER-EST.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       AVISAR-TABLA-EST-LLENA.
+           DISPLAY "ADVERTENCIA: TABLA-ESTADO supera su capacidad de "
+               "30 entradas. Estados no cargados:".
+           PERFORM LISTAR-EST-SOBRANTE UNTIL EOF-EST.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LISTAR-EST-SOBRANTE.
+           DISPLAY "  ESTADO " EST-ESTADO " " EST-DESCRIP
+               " descartado por tabla llena".
+           PERFORM LEER-EST.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       CARGAR-CONS1.
+           OPEN INPUT CONS1.
+           IF FS-CONS1 NOT = "00"
+               DISPLAY "Error en open cons1 FS: " FS-CONS1
+               MOVE "S" TO SW-ERROR-APERTURA
+           ELSE
+               PERFORM LEER-CONS1
+               PERFORM LLENAR-BUFFER-CONS1 UNTIL EOF-CONS1
+               CLOSE CONS1
+           END-IF.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LEER-CONS1.
+           READ CONS1
+               AT END MOVE "10" TO FS-CONS1.
+           IF FS-CONS1 NOT EQUAL "00" AND "10"
+               DISPLAY 'ERROR AL LEER CONS1 FS: ' FS-CONS1.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LLENAR-BUFFER-CONS1.
+           ADD 1 TO CANT-CONS1.
+           MOVE REG-CONS1 TO BUF-CONS1(CANT-CONS1).
+           PERFORM LEER-CONS1.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       CARGAR-CONS2.
+           OPEN INPUT CONS2.
+           IF FS-CONS2 NOT = "00"
+               DISPLAY "Error en open cons2 FS: " FS-CONS2
+               MOVE "S" TO SW-ERROR-APERTURA
+           ELSE
+               PERFORM LEER-CONS2
+               PERFORM LLENAR-BUFFER-CONS2 UNTIL EOF-CONS2
+               CLOSE CONS2
+           END-IF.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LEER-CONS2.
+           READ CONS2
+               AT END MOVE "10" TO FS-CONS2.
+           IF FS-CONS2 NOT EQUAL "00" AND "10"
+               DISPLAY 'ERROR AL LEER CONS2 FS: ' FS-CONS2.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LLENAR-BUFFER-CONS2.
+           ADD 1 TO CANT-CONS2.
+           MOVE REG-CONS2 TO BUF-CONS2(CANT-CONS2).
+           PERFORM LEER-CONS2.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       CARGAR-CONS3.
+           OPEN INPUT CONS3.
+           IF FS-CONS3 NOT = "00"
+               DISPLAY "Error en open cons3 FS: " FS-CONS3
+               MOVE "S" TO SW-ERROR-APERTURA
+           ELSE
+               PERFORM LEER-CONS3
+               PERFORM LLENAR-BUFFER-CONS3 UNTIL EOF-CONS3
+               CLOSE CONS3
+           END-IF.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LEER-CONS3.
+           READ CONS3
+               AT END MOVE "10" TO FS-CONS3.
+           IF FS-CONS3 NOT EQUAL "00" AND "10"
+               DISPLAY 'ERROR AL LEER CONS3 FS: ' FS-CONS3.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LLENAR-BUFFER-CONS3.
+           ADD 1 TO CANT-CONS3.
+           MOVE REG-CONS3 TO BUF-CONS3(CANT-CONS3).
+           PERFORM LEER-CONS3.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LEER-MOV.
+           READ MOV
+               AT END MOVE "10" TO FS-MOV.
+           IF FS-MOV NOT EQUAL "00" AND "10"
+               DISPLAY 'ERROR AL LEER MOV FS: ' FS-MOV.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       APLICAR-MOVIMIENTO.
+           PERFORM VALIDAR-MOVIMIENTO.
+           IF MOV-VALIDO
+               PERFORM DETERMINAR-RAMA
+               PERFORM PROCESAR-MOVIMIENTO-RAMA
+           ELSE
+               ADD 1 TO CANT-RECHAZADOS.
+           PERFORM LEER-MOV.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       VALIDAR-MOVIMIENTO.
+           MOVE "S" TO SW-MOV-VALIDO.
+           IF MOV-CUIT-CONS = ZERO
+               MOVE "N" TO SW-MOV-VALIDO
+               DISPLAY "RECHAZADO: CUIT en cero o en blanco".
+           IF MOV-CUIT-CONS < 10000000000 OR MOV-CUIT-CONS > 99999999999
+               MOVE "N" TO SW-MOV-VALIDO
+               DISPLAY "RECHAZADO: CUIT " MOV-CUIT-CONS
+                   " no tiene la longitud de un CUIT (11 digitos)".
+           IF MOV-NOMBRE-CONSORCIO = SPACES
+               MOVE "N" TO SW-MOV-VALIDO
+               DISPLAY "RECHAZADO: nombre de consorcio en blanco, CUIT "
+                   MOV-CUIT-CONS.
+           IF MOV-OP NOT = 1 AND MOV-OP NOT = 2
+               MOVE "N" TO SW-MOV-VALIDO
+               DISPLAY "RECHAZADO: operacion " MOV-OP " invalida, CUIT "
+                   MOV-CUIT-CONS.
+           MOVE 1 TO TABLA-ID-EST-INDEX.
+           SEARCH TAB-ESTADO
+               AT END
+                   MOVE "N" TO SW-MOV-VALIDO
+                   DISPLAY "RECHAZADO: estado " MOV-ESTADO
+                       " inexistente, CUIT " MOV-CUIT-CONS
+               WHEN TAB-EST-ESTADO(TABLA-ID-EST-INDEX) = MOV-ESTADO
+                   CONTINUE.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       DETERMINAR-RAMA.
+           DIVIDE MOV-CUIT-CONS BY 3 GIVING CUIT-COCIENTE
+               REMAINDER CUIT-RESTO.
+           COMPUTE RAMA-DESTINO = CUIT-RESTO + 1.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       PROCESAR-MOVIMIENTO-RAMA.
+           IF RAMA-DESTINO = 1
+               IF MOV-OP = 1
+                   PERFORM ALTA-CONS1
+               ELSE
+                   PERFORM MODIFICAR-CONS1
+           ELSE
+               IF RAMA-DESTINO = 2
+                   IF MOV-OP = 1
+                       PERFORM ALTA-CONS2
+                   ELSE
+                       PERFORM MODIFICAR-CONS2
+               ELSE
+                   IF MOV-OP = 1
+                       PERFORM ALTA-CONS3
+                   ELSE
+                       PERFORM MODIFICAR-CONS3.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       BUSCAR-CONS1.
+           MOVE "N" TO SW-ENCONTRADO-CONS1.
+           MOVE 1 TO POS-CONS1.
+           PERFORM BUSCAR-PASO-CONS1
+               UNTIL POS-CONS1 > CANT-CONS1
+               OR ENCONTRADO-CONS1
+               OR BUF1-CUIT-CONS(POS-CONS1) > MOV-CUIT-CONS.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       BUSCAR-PASO-CONS1.
+           IF BUF1-CUIT-CONS(POS-CONS1) = MOV-CUIT-CONS
+               MOVE "S" TO SW-ENCONTRADO-CONS1
+           ELSE
+               ADD 1 TO POS-CONS1.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       ALTA-CONS1.
+           PERFORM BUSCAR-CONS1.
+           IF ENCONTRADO-CONS1
+               DISPLAY "RECHAZADO ALTA: CUIT " MOV-CUIT-CONS
+                   " ya existe en CONS1"
+               ADD 1 TO CANT-RECHAZADOS
+           ELSE
+               IF CANT-CONS1 >= 9999
+                   DISPLAY "ADVERTENCIA: tabla de CONS1 llena, no se "
+                       "pudo dar de alta el CUIT " MOV-CUIT-CONS
+                   ADD 1 TO CANT-RECHAZADOS
+               ELSE
+                   PERFORM DESPLAZAR-CONS1
+                   PERFORM ARMAR-NUEVO-CONS1
+                   ADD 1 TO CANT-ALTAS
+                   DISPLAY "ALTA: CUIT " MOV-CUIT-CONS
+                       " registrado en CONS1".
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       DESPLAZAR-CONS1.
+           MOVE CANT-CONS1 TO SUBIND-CONS1.
+           ADD 1 TO CANT-CONS1.
+           PERFORM DESPLAZAR-PASO-CONS1 UNTIL SUBIND-CONS1 < POS-CONS1.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       DESPLAZAR-PASO-CONS1.
+           MOVE BUF-CONS1(SUBIND-CONS1) TO BUF-CONS1(SUBIND-CONS1 + 1).
+           SUBTRACT 1 FROM SUBIND-CONS1.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       ARMAR-NUEVO-CONS1.
+           MOVE MOV-CUIT-CONS TO BUF1-CUIT-CONS(POS-CONS1).
+           MOVE FECHA-ALTA-HOY TO BUF1-FECHA-ALTA(POS-CONS1).
+           MOVE ZEROS TO BUF1-FECHA-BAJA(POS-CONS1).
+           MOVE MOV-ESTADO TO BUF1-ESTADO(POS-CONS1).
+           MOVE MOV-NOMBRE-CONSORCIO TO BUF1-NOMBRE-CONSORCIO(POS-CONS1).
+           MOVE MOV-TEL TO BUF1-TEL(POS-CONS1).
+           MOVE MOV-DIR TO BUF1-DIR(POS-CONS1).
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       MODIFICAR-CONS1.
+           PERFORM BUSCAR-CONS1.
+           IF ENCONTRADO-CONS1
+               MOVE MOV-ESTADO TO BUF1-ESTADO(POS-CONS1)
+               MOVE MOV-NOMBRE-CONSORCIO
+                   TO BUF1-NOMBRE-CONSORCIO(POS-CONS1)
+               MOVE MOV-TEL TO BUF1-TEL(POS-CONS1)
+               MOVE MOV-DIR TO BUF1-DIR(POS-CONS1)
+               ADD 1 TO CANT-MODIF
+               DISPLAY "MODIFICACION: CUIT " MOV-CUIT-CONS
+                   " actualizado en CONS1"
+           ELSE
+               DISPLAY "RECHAZADO MODIFICACION: CUIT " MOV-CUIT-CONS
+                   " no existe en CONS1"
+               ADD 1 TO CANT-RECHAZADOS.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       GRABAR-CONS1.
+           OPEN OUTPUT CONS1.
+           MOVE 1 TO SUBIND-CONS1.
+           PERFORM ESCRIBIR-PASO-CONS1 UNTIL SUBIND-CONS1 > CANT-CONS1.
+           CLOSE CONS1.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       ESCRIBIR-PASO-CONS1.
+           MOVE BUF-CONS1(SUBIND-CONS1) TO REG-CONS1.
+           WRITE REG-CONS1.
+           ADD 1 TO SUBIND-CONS1.
+       BUSCAR-CONS2.
+           MOVE "N" TO SW-ENCONTRADO-CONS2.
+           MOVE 1 TO POS-CONS2.
+           PERFORM BUSCAR-PASO-CONS2
+               UNTIL POS-CONS2 > CANT-CONS2
+               OR ENCONTRADO-CONS2
+               OR BUF2-CUIT-CONS(POS-CONS2) > MOV-CUIT-CONS.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       BUSCAR-PASO-CONS2.
+           IF BUF2-CUIT-CONS(POS-CONS2) = MOV-CUIT-CONS
+               MOVE "S" TO SW-ENCONTRADO-CONS2
+           ELSE
+               ADD 1 TO POS-CONS2.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       ALTA-CONS2.
+           PERFORM BUSCAR-CONS2.
+           IF ENCONTRADO-CONS2
+               DISPLAY "RECHAZADO ALTA: CUIT " MOV-CUIT-CONS
+                   " ya existe en CONS2"
+               ADD 1 TO CANT-RECHAZADOS
+           ELSE
+               IF CANT-CONS2 >= 9999
+                   DISPLAY "ADVERTENCIA: tabla de CONS2 llena, no se "
+                       "pudo dar de alta el CUIT " MOV-CUIT-CONS
+                   ADD 1 TO CANT-RECHAZADOS
+               ELSE
+                   PERFORM DESPLAZAR-CONS2
+                   PERFORM ARMAR-NUEVO-CONS2
+                   ADD 1 TO CANT-ALTAS
+                   DISPLAY "ALTA: CUIT " MOV-CUIT-CONS
+                       " registrado en CONS2".
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       DESPLAZAR-CONS2.
+           MOVE CANT-CONS2 TO SUBIND-CONS2.
+           ADD 1 TO CANT-CONS2.
+           PERFORM DESPLAZAR-PASO-CONS2 UNTIL SUBIND-CONS2 < POS-CONS2.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       DESPLAZAR-PASO-CONS2.
+           MOVE BUF-CONS2(SUBIND-CONS2) TO BUF-CONS2(SUBIND-CONS2 + 1).
+           SUBTRACT 1 FROM SUBIND-CONS2.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       ARMAR-NUEVO-CONS2.
+           MOVE MOV-CUIT-CONS TO BUF2-CUIT-CONS(POS-CONS2).
+           MOVE FECHA-ALTA-HOY TO BUF2-FECHA-ALTA(POS-CONS2).
+           MOVE ZEROS TO BUF2-FECHA-BAJA(POS-CONS2).
+           MOVE MOV-ESTADO TO BUF2-ESTADO(POS-CONS2).
+           MOVE MOV-NOMBRE-CONSORCIO TO BUF2-NOMBRE-CONSORCIO(POS-CONS2).
+           MOVE MOV-TEL TO BUF2-TEL(POS-CONS2).
+           MOVE MOV-DIR TO BUF2-DIR(POS-CONS2).
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       MODIFICAR-CONS2.
+           PERFORM BUSCAR-CONS2.
+           IF ENCONTRADO-CONS2
+               MOVE MOV-ESTADO TO BUF2-ESTADO(POS-CONS2)
+               MOVE MOV-NOMBRE-CONSORCIO
+                   TO BUF2-NOMBRE-CONSORCIO(POS-CONS2)
+               MOVE MOV-TEL TO BUF2-TEL(POS-CONS2)
+               MOVE MOV-DIR TO BUF2-DIR(POS-CONS2)
+               ADD 1 TO CANT-MODIF
+               DISPLAY "MODIFICACION: CUIT " MOV-CUIT-CONS
+                   " actualizado en CONS2"
+           ELSE
+               DISPLAY "RECHAZADO MODIFICACION: CUIT " MOV-CUIT-CONS
+                   " no existe en CONS2"
+               ADD 1 TO CANT-RECHAZADOS.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       GRABAR-CONS2.
+           OPEN OUTPUT CONS2.
+           MOVE 1 TO SUBIND-CONS2.
+           PERFORM ESCRIBIR-PASO-CONS2 UNTIL SUBIND-CONS2 > CANT-CONS2.
+           CLOSE CONS2.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       ESCRIBIR-PASO-CONS2.
+           MOVE BUF-CONS2(SUBIND-CONS2) TO REG-CONS2.
+           WRITE REG-CONS2.
+           ADD 1 TO SUBIND-CONS2.
+       BUSCAR-CONS3.
+           MOVE "N" TO SW-ENCONTRADO-CONS3.
+           MOVE 1 TO POS-CONS3.
+           PERFORM BUSCAR-PASO-CONS3
+               UNTIL POS-CONS3 > CANT-CONS3
+               OR ENCONTRADO-CONS3
+               OR BUF3-CUIT-CONS(POS-CONS3) > MOV-CUIT-CONS.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       BUSCAR-PASO-CONS3.
+           IF BUF3-CUIT-CONS(POS-CONS3) = MOV-CUIT-CONS
+               MOVE "S" TO SW-ENCONTRADO-CONS3
+           ELSE
+               ADD 1 TO POS-CONS3.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       ALTA-CONS3.
+           PERFORM BUSCAR-CONS3.
+           IF ENCONTRADO-CONS3
+               DISPLAY "RECHAZADO ALTA: CUIT " MOV-CUIT-CONS
+                   " ya existe en CONS3"
+               ADD 1 TO CANT-RECHAZADOS
+           ELSE
+               IF CANT-CONS3 >= 9999
+                   DISPLAY "ADVERTENCIA: tabla de CONS3 llena, no se "
+                       "pudo dar de alta el CUIT " MOV-CUIT-CONS
+                   ADD 1 TO CANT-RECHAZADOS
+               ELSE
+                   PERFORM DESPLAZAR-CONS3
+                   PERFORM ARMAR-NUEVO-CONS3
+                   ADD 1 TO CANT-ALTAS
+                   DISPLAY "ALTA: CUIT " MOV-CUIT-CONS
+                       " registrado en CONS3".
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       DESPLAZAR-CONS3.
+           MOVE CANT-CONS3 TO SUBIND-CONS3.
+           ADD 1 TO CANT-CONS3.
+           PERFORM DESPLAZAR-PASO-CONS3 UNTIL SUBIND-CONS3 < POS-CONS3.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       DESPLAZAR-PASO-CONS3.
+           MOVE BUF-CONS3(SUBIND-CONS3) TO BUF-CONS3(SUBIND-CONS3 + 1).
+           SUBTRACT 1 FROM SUBIND-CONS3.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       ARMAR-NUEVO-CONS3.
+           MOVE MOV-CUIT-CONS TO BUF3-CUIT-CONS(POS-CONS3).
+           MOVE FECHA-ALTA-HOY TO BUF3-FECHA-ALTA(POS-CONS3).
+           MOVE ZEROS TO BUF3-FECHA-BAJA(POS-CONS3).
+           MOVE MOV-ESTADO TO BUF3-ESTADO(POS-CONS3).
+           MOVE MOV-NOMBRE-CONSORCIO TO BUF3-NOMBRE-CONSORCIO(POS-CONS3).
+           MOVE MOV-TEL TO BUF3-TEL(POS-CONS3).
+           MOVE MOV-DIR TO BUF3-DIR(POS-CONS3).
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       MODIFICAR-CONS3.
+           PERFORM BUSCAR-CONS3.
+           IF ENCONTRADO-CONS3
+               MOVE MOV-ESTADO TO BUF3-ESTADO(POS-CONS3)
+               MOVE MOV-NOMBRE-CONSORCIO
+                   TO BUF3-NOMBRE-CONSORCIO(POS-CONS3)
+               MOVE MOV-TEL TO BUF3-TEL(POS-CONS3)
+               MOVE MOV-DIR TO BUF3-DIR(POS-CONS3)
+               ADD 1 TO CANT-MODIF
+               DISPLAY "MODIFICACION: CUIT " MOV-CUIT-CONS
+                   " actualizado en CONS3"
+           ELSE
+               DISPLAY "RECHAZADO MODIFICACION: CUIT " MOV-CUIT-CONS
+                   " no existe en CONS3"
+               ADD 1 TO CANT-RECHAZADOS.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       GRABAR-CONS3.
+           OPEN OUTPUT CONS3.
+           MOVE 1 TO SUBIND-CONS3.
+           PERFORM ESCRIBIR-PASO-CONS3 UNTIL SUBIND-CONS3 > CANT-CONS3.
+           CLOSE CONS3.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       ESCRIBIR-PASO-CONS3.
+           MOVE BUF-CONS3(SUBIND-CONS3) TO REG-CONS3.
+           WRITE REG-CONS3.
+           ADD 1 TO SUBIND-CONS3.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       IMPR-RESUMEN.
+           DISPLAY "Altas registradas     : " CANT-ALTAS.
+           DISPLAY "Modificaciones hechas  : " CANT-MODIF.
+           DISPLAY "Movimientos rechazados : " CANT-RECHAZADOS.
+
+       END PROGRAM MANTCONS.
