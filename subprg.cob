@@ -14,6 +14,9 @@
                            ORGANIZATION IS INDEXED
                            RECORD KEY IS PRO-COD-PROV
                            FILE STATUS IS FS-PROV.
+           SELECT RUB      ASSIGN TO DISK "rubro.txt"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS FS-RUB.
 
        DATA DIVISION.
        FILE SECTION.
@@ -30,6 +33,11 @@
                05 PRO-DIA    PIC 9(2).
            03 PRO-CANT-CONS-ASIG PIC 9(3).
 
+       FD  RUB.
+       01  REG-RUBRO.
+           03 RUB-CODIGO PIC 9(4).
+           03 RUB-DESCRIP PIC X(15).
+
        WORKING-STORAGE SECTION.
 
        77  FS-PROV PIC XX.
@@ -37,34 +45,107 @@
            88 NO-PROV VALUE "23".
            88 EOF-PROV VALUE "10".
 
+       77  FS-RUB PIC XX.
+           88 OK-RUB VALUE "00".
+           88 NO-RUB VALUE "23".
+           88 EOF-RUB VALUE "10".
+
+       01  SUBINDICE-RUB PIC 9(2) VALUE 1.
+       01  TABLA-RUBRO.
+           03 TAB-RUBRO OCCURS 50 TIMES
+           INDEXED BY TABLA-ID-RUBRO-INDEX.
+              05 TAB-RUB-CODIGO PIC 9(4).
+              05 TAB-RUB-DESCRIP PIC X(15).
+
        LINKAGE SECTION.
        01  OP PIC 9(1).
        01  COD-PROV PIC 9(8).
        01  RUBRO PIC 9(4).
        01  DESCRIP-RUBRO PIC X(15).
+       01  DIRECCION PIC X(30).
+       01  TELEFONO PIC X(15).
        01  COD-RET PIC 9(2).
 
-       PROCEDURE DIVISION USING OP,COD-PROV,RUBRO,DESCRIP-RUBRO,COD-RET.
+       PROCEDURE DIVISION USING OP,COD-PROV,RUBRO,DESCRIP-RUBRO,
+           DIRECCION,TELEFONO,COD-RET.
        MAIN-PROCEDURE.
             IF OP=1
                 OPEN I-O PROV
                 IF FS-PROV NOT = '00'
                     DISPLAY "Error en open prov, FS: ", FS-PROV
-                    EXIT PROGRAM.
+                    EXIT PROGRAM
+                END-IF
+                PERFORM CARGAR-TABLA-RUBRO
+                EXIT PROGRAM
+            END-IF.
             IF OP=2
-                MOVE COD-PROV TO PRO-COD-PROV.
+                MOVE COD-PROV TO PRO-COD-PROV
                 READ PROV RECORD
                 IF OK-PROV
                     ADD 1 TO PRO-CANT-CONS-ASIG
                     REWRITE REG-PROV
                     MOVE PRO-RUBRO TO RUBRO
-                    MOVE PRO-DESCR-RUBRO TO DESCRIP-RUBRO
+                    PERFORM BUSCAR-DESCRIP-RUBRO
                     MOVE FS-PROV TO COD-RET
                 ELSE
-                    MOVE FS-PROV TO COD-RET.
-                EXIT PROGRAM.
+                    MOVE FS-PROV TO COD-RET
+                END-IF
+                EXIT PROGRAM
+            END-IF.
             IF OP=3
                 CLOSE PROV
-                EXIT PROGRAM.
+                EXIT PROGRAM
+            END-IF.
+            IF OP=4
+                PERFORM ALTA-PROVEEDOR
+                EXIT PROGRAM
+            END-IF.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       ALTA-PROVEEDOR.
+           MOVE COD-PROV TO PRO-COD-PROV.
+           READ PROV RECORD
+           IF OK-PROV
+               MOVE "88" TO COD-RET
+           ELSE
+               MOVE DIRECCION TO PRO-DIR
+               MOVE TELEFONO TO PRO-TEL
+               MOVE RUBRO TO PRO-RUBRO
+               PERFORM BUSCAR-DESCRIP-RUBRO
+               MOVE DESCRIP-RUBRO TO PRO-DESCR-RUBRO
+               ACCEPT PRO-FECHA-ALTA FROM DATE YYYYMMDD
+               MOVE 0 TO PRO-CANT-CONS-ASIG
+               WRITE REG-PROV
+               MOVE FS-PROV TO COD-RET.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       CARGAR-TABLA-RUBRO.
+           OPEN INPUT RUB.
+           IF FS-RUB EQUAL "00"
+               MOVE 1 TO SUBINDICE-RUB
+               PERFORM LEER-RUBRO
+               PERFORM LLENAR-TABLA-RUBRO
+                   UNTIL EOF-RUB OR SUBINDICE-RUB > 50
+               CLOSE RUB.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LEER-RUBRO.
+           READ RUB AT END MOVE "10" TO FS-RUB.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LLENAR-TABLA-RUBRO.
+           MOVE RUB-CODIGO TO TAB-RUB-CODIGO(SUBINDICE-RUB).
+           MOVE RUB-DESCRIP TO TAB-RUB-DESCRIP(SUBINDICE-RUB).
+           ADD 1 TO SUBINDICE-RUB.
+           PERFORM LEER-RUBRO.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       BUSCAR-DESCRIP-RUBRO.
+           MOVE 1 TO TABLA-ID-RUBRO-INDEX.
+           SEARCH TAB-RUBRO
+               AT END MOVE "SIN DESCRIPCION" TO DESCRIP-RUBRO
+           WHEN TAB-RUB-CODIGO(TABLA-ID-RUBRO-INDEX) = RUBRO
+               MOVE TAB-RUB-DESCRIP(TABLA-ID-RUBRO-INDEX)
+                   TO DESCRIP-RUBRO.
 
        END PROGRAM SUBPRG.
