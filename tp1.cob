@@ -29,6 +29,15 @@
            SELECT MAE   ASSIGN TO "maestro.txt"
                         ORGANIZATION IS LINE SEQUENTIAL
                         FILE STATUS IS FS-MAE.
+           SELECT CKPT  ASSIGN TO "checkpoint.txt"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS FS-CKPT.
+           SELECT AUDIT ASSIGN TO "auditoria.txt"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS FS-AUDIT.
+           SELECT FILTRO ASSIGN TO "filtro_estado.txt"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS FS-FILTRO.
 
        DATA DIVISION.
        FILE SECTION.
@@ -106,9 +115,35 @@
                 05 MAE-DIA    PIC 9(2).
            03 MAE-DESCRIP-ESTADO    PIC X(15).
            03 MAE-NOMBRE-CONSORCIO    PIC X(30).
-           03 MAE-TEL    PIC 9(15).
+           03 MAE-TEL    PIC X(15).
            03 MAE-DIR    PIC X(30).
            03 MAE-CTA    PIC 9(8).
+           03 MAE-ENTIDAD    PIC 9(3).
+
+       FD  CKPT.
+       01  REG-CKPT.
+           03 CKPT-CUIT         PIC 9(15).
+           03 CKPT-LEIDOS-CONS1 PIC 9(4).
+           03 CKPT-LEIDOS-CONS2 PIC 9(4).
+           03 CKPT-LEIDOS-CONS3 PIC 9(4).
+           03 CKPT-LEIDOS-CTA   PIC 9(4).
+           03 CKPT-ESCRITOS-MAE PIC 9(4).
+           03 CKPT-ALTAS        PIC 9(3).
+           03 CKPT-BAJAS        PIC 9(3).
+
+       FD  AUDIT.
+       01  REG-AUDIT.
+           03 AUD-FECHA PIC X(10).
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 AUD-CUIT PIC 9(15).
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 AUD-TIPO PIC X(10).
+           03 FILLER PIC X(1) VALUE SPACE.
+           03 AUD-DETALLE PIC X(60).
+
+       FD  FILTRO.
+       01  REG-FILTRO.
+           03 FILTRO-ESTADO PIC 9(2).
 
        01  LINEA PIC X(106).
        01  ANIO PIC 9(4).
@@ -139,6 +174,21 @@
            88 OK-MAE VALUE "00".
            88 NO-MAE VALUE "23".
            88 EOF-MAE VALUE "10".
+       77 FS-CKPT PIC XX.
+           88 OK-CKPT VALUE "00".
+           88 NO-CKPT VALUE "23".
+           88 EOF-CKPT VALUE "10".
+       77 FS-AUDIT PIC XX.
+           88 OK-AUDIT VALUE "00".
+           88 NO-AUDIT VALUE "23".
+           88 EOF-AUDIT VALUE "10".
+       77 FS-FILTRO PIC XX.
+           88 OK-FILTRO VALUE "00".
+           88 NO-FILTRO VALUE "23".
+           88 EOF-FILTRO VALUE "10".
+
+       01  ESTADO-FILTRO PIC 9(2) VALUE 2.
+       01  DESCRIP-FILTRO PIC X(15) VALUE SPACES.
 
        01  SUBINDICE PIC 9(2) VALUE 1.
        01  BAJAS PIC 9(3) VALUE 0.
@@ -146,6 +196,13 @@
        01  MIN PIC 9(15) VALUE 0.
        01  NRO-CTA-MAE PIC 9(15) VALUE 0.
 
+       01  FECHA-HOY.
+           03 FH-ANIO   PIC 9(4).
+           03 FH-MES    PIC 9(2).
+           03 FH-DIA    PIC 9(2).
+       01  RENGLONES-HOJA PIC 9(3) VALUE 0.
+       01  MAX-RENGLONES-HOJA PIC 9(3) VALUE 50.
+
        01  DIR-CONSORCIO PIC X(30).
        01  TEL-CONSORCIO PIC X(15).
        01  NOMBRE-CONSORCIO PIC X(30).
@@ -166,8 +223,10 @@
               05 TAB-EST-ESTADO PIC 9(2).
               05 TAB-EST-DESCRIP PIC X(15).
 
+       01  CANT-ANIOS-ESTADIS PIC 9(3) VALUE 10.
        01  TABLA-ESTADISTICAS.
-           03 TAB-ESTADIS OCCURS 10 TIMES
+           03 TAB-ESTADIS OCCURS 10 TO 500 TIMES
+           DEPENDING ON CANT-ANIOS-ESTADIS
            INDEXED BY TABLA-ID-ESTADISTICAS-INDEX.
                05 TAB-ANIO PIC 9(4) VALUE 0.
                05 TAB-CANT PIC 9(3) VALUE 0.
@@ -205,36 +264,128 @@
            03 IMPR-DIR PIC X(30) VALUE SPACES.
 
        01  TITULO.
-           03 FILLER PIC X(25) VALUE SPACES.
-           03 FILLER PIC X(29) VALUE "LISTADO DE CONSORCIOS DE BAJA".
-           03 FILLER PIC X(16) VALUE SPACES.
+           03 FILLER PIC X(13) VALUE SPACES.
+           03 FILLER PIC X(32) VALUE "LISTADO DE CONSORCIOS EN ESTADO ".
+           03 TITULO-DESCRIP-ESTADO PIC X(15) VALUE SPACES.
+           03 FILLER PIC X(10) VALUE SPACES.
 
        01  IMP-BAJAS.
-           03 FILLER PIC X(32) VALUE "Total consorcios dados de baja: ".
+           03 FILLER PIC X(27) VALUE "Total consorcios en estado ".
+           03 IMPR-BAJAS-DESCRIP-ESTADO PIC X(15) VALUE SPACES.
+           03 FILLER PIC X(2) VALUE ": ".
            03 CANT-BAJAS PIC 9(3) VALUE 0.
-           03 FILLER PIC X(25) VALUE SPACES.
+           03 FILLER PIC X(21) VALUE SPACES.
 
        01  IMPR-EST-LINEA.
            03 IMPR-EST-ANIO PIC 9(4) VALUE 0.
            03 FILLER PIC X(1) VALUE SPACES.
            03 IMPR-EST-CANT PIC 9(3) VALUE 0.
 
+       01  CANT-FUENTES-MATCH PIC 9(1) VALUE 0.
+       01  FUENTE-GANADORA PIC X(5) VALUE SPACES.
+       01  SW-DUPLICADOS PIC X(1) VALUE "N".
+           88 HUBO-DUPLICADOS VALUE "S".
+
+       01  DUPLICADO-TITULO.
+           03 FILLER PIC X(20) VALUE SPACES.
+           03 FILLER PIC X(39)
+              VALUE "CUIT DUPLICADOS ENTRE CONS1/CONS2/CONS3".
+           03 FILLER PIC X(16) VALUE SPACES.
+
+       01  DUPLICADO-ROTULO.
+           03 FILLER PIC X(16) VALUE "CUIT-CONS       ".
+           03 FILLER PIC X(11) VALUE "CANT-FUENT ".
+           03 FILLER PIC X(10) VALUE "FUENTE-GAN".
+
+       01  DUPLICADO-LINEA.
+           03 IMPR-DUP-CUIT PIC 9(15).
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 IMPR-DUP-CANT PIC 9(1).
+           03 FILLER PIC X(10) VALUE SPACES.
+           03 IMPR-DUP-FUENTE PIC X(5).
+
+       01  SW-CTA-VALIDA PIC X(1) VALUE "S".
+           88 CTA-VALIDA VALUE "S".
+           88 CTA-INVALIDA VALUE "N".
+       01  CANT-CTA-INVALIDAS PIC 9(3) VALUE 0.
+
+       01  LEIDOS-CONS1 PIC 9(4) VALUE 0.
+       01  LEIDOS-CONS2 PIC 9(4) VALUE 0.
+       01  LEIDOS-CONS3 PIC 9(4) VALUE 0.
+       01  LEIDOS-CTA PIC 9(4) VALUE 0.
+       01  ESCRITOS-MAE PIC 9(4) VALUE 0.
+       01  TOTAL-ALTAS-BAJAS PIC 9(4) VALUE 0.
+
+       01  SW-RESTART PIC X(1) VALUE "N".
+           88 HAY-CHECKPOINT VALUE "S".
+       01  SW-ERROR-APERTURA PIC X(1) VALUE "N".
+           88 ERROR-APERTURA VALUE "S".
+       01  SALTAR-CONS1 PIC 9(4) VALUE 0.
+       01  SALTAR-CONS2 PIC 9(4) VALUE 0.
+       01  SALTAR-CONS3 PIC 9(4) VALUE 0.
+       01  SALTAR-CTA PIC 9(4) VALUE 0.
+       01  CONTADOR-SALTO PIC 9(4) VALUE 0.
+       01  CONTADOR-CHECKPOINT PIC 9(3) VALUE 0.
+       01  INTERVALO-CHECKPOINT PIC 9(3) VALUE 50.
+
+       01  CANT-MAE-ANT PIC 9(4) VALUE 0.
+       01  BUFFER-MAE-ANT.
+           03 BUF-MAE-ANT OCCURS 1 TO 9999 TIMES
+           DEPENDING ON CANT-MAE-ANT.
+              05 BMA-CUIT PIC 9(15).
+              05 BMA-DESCRIP-ESTADO PIC X(15).
+              05 BMA-NOMBRE-CONSORCIO PIC X(30).
+              05 BMA-TEL PIC X(15).
+              05 BMA-DIR PIC X(30).
+              05 BMA-VISTO PIC X(1) VALUE "N".
+                 88 MAE-ANT-VISTO VALUE "S".
+       01  POS-MAE-ANT PIC 9(4) VALUE 0.
+       01  SW-ENCONTRADO-MAE-ANT PIC X(1) VALUE "N".
+           88 ENCONTRADO-MAE-ANT VALUE "S".
+
        PROCEDURE DIVISION.
        COMIENZO.
+           PERFORM VERIFICAR-CHECKPOINT.
+           IF NOT HAY-CHECKPOINT
+               PERFORM ARMAR-FECHA-HOY
+               PERFORM ABRIR-AUDITORIA
+               PERFORM CARGAR-MAESTRO-ANTERIOR
+           ELSE
+               PERFORM ARMAR-FECHA-HOY
+               PERFORM AVISAR-AUDITORIA-SUSPENDIDA
+           END-IF.
            PERFORM INICIO.
-           PERFORM LEER-CONS1.
-           PERFORM LEER-CONS2.
-           PERFORM LEER-CONS3.
-           PERFORM LEER-CTA.
-           PERFORM IMPR-CABECERA.
-           PERFORM CARGAR-TABLAS.
-           PERFORM PROCESAR-ARCHIVOS UNTIL EOF-CONS1
-                                      AND EOF-CONS2
-                                      AND EOF-CONS3
-                                      AND EOF-CTA.
-           PERFORM IMPR-TOT-BAJAS.
-           PERFORM IMPR-ESTADISTICAS.
-           PERFORM CERRAR-ARCHIVOS.
+           IF ERROR-APERTURA
+               DISPLAY "TP: abortando, error de apertura de archivos "
+                   "de entrada"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF HAY-CHECKPOINT
+                   DISPLAY "REANUDANDO ejecucion desde checkpoint, "
+                       "ultimo CUIT procesado: " CKPT-CUIT
+                   PERFORM SALTAR-REGISTROS-PREVIOS
+               END-IF
+               PERFORM LEER-CONS1
+               PERFORM LEER-CONS2
+               PERFORM LEER-CONS3
+               PERFORM LEER-CTA
+               PERFORM CARGAR-TABLAS
+               PERFORM CARGAR-FILTRO-ESTADO
+               PERFORM IMPR-CABECERA
+               PERFORM PROCESAR-ARCHIVOS UNTIL EOF-CONS1
+                                          AND EOF-CONS2
+                                          AND EOF-CONS3
+                                          AND EOF-CTA
+               IF NOT HAY-CHECKPOINT
+                   PERFORM AUDITAR-DESAPARECIDOS
+                   PERFORM CERRAR-AUDITORIA
+               END-IF
+               PERFORM IMPR-TOT-BAJAS
+               PERFORM IMPR-ESTADISTICAS
+               PERFORM IMPR-CONTROL-TOTALES
+               PERFORM BORRAR-CHECKPOINT
+               PERFORM CERRAR-ARCHIVOS
+           END-IF.
            STOP RUN.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
@@ -254,7 +405,16 @@
            OPEN INPUT EST.
            IF FS-EST NOT = "00"
                DISPLAY "Error en open est FS: " FS-EST.
-           OPEN OUTPUT MAE.
+           IF HAY-CHECKPOINT
+               OPEN EXTEND MAE
+           ELSE
+               OPEN OUTPUT MAE.
+           IF FS-MAE NOT = "00"
+               DISPLAY "Error en open maestro FS: " FS-MAE.
+           IF FS-CONS1 NOT = "00" OR FS-CONS2 NOT = "00"
+               OR FS-CONS3 NOT = "00" OR FS-CTA NOT = "00"
+               OR FS-EST NOT = "00" OR FS-MAE NOT = "00"
+               MOVE "S" TO SW-ERROR-APERTURA.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        CERRAR-ARCHIVOS.
@@ -265,11 +425,38 @@
            CLOSE EST.
            CLOSE MAE.
       *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       CARGAR-FILTRO-ESTADO.
+           OPEN INPUT FILTRO.
+           IF FS-FILTRO EQUAL "00"
+               READ FILTRO AT END MOVE "10" TO FS-FILTRO
+               END-READ
+               IF FS-FILTRO EQUAL "00"
+                   MOVE FILTRO-ESTADO TO ESTADO-FILTRO
+               END-IF
+               CLOSE FILTRO.
+           PERFORM BUSCAR-DESCRIP-FILTRO.
+           MOVE DESCRIP-FILTRO TO TITULO-DESCRIP-ESTADO.
+           MOVE DESCRIP-FILTRO TO IMPR-BAJAS-DESCRIP-ESTADO.
+           DISPLAY "Filtrando consorcios con ESTADO = " ESTADO-FILTRO
+               " (" DESCRIP-FILTRO ") para el listado de consorcios.".
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       BUSCAR-DESCRIP-FILTRO.
+           MOVE 1 TO TABLA-ID-EST-INDEX.
+           SEARCH TAB-ESTADO
+               AT END MOVE "SIN ESTADO" TO DESCRIP-FILTRO
+           WHEN TAB-EST-ESTADO(TABLA-ID-EST-INDEX) = ESTADO-FILTRO
+               MOVE TAB-EST-DESCRIP(TABLA-ID-EST-INDEX)
+               TO DESCRIP-FILTRO.
+      *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        CARGAR-TABLAS.
            MOVE 1 TO SUBINDICE.
            PERFORM LEER-EST.
            PERFORM LLENAR-TABLA-EST UNTIL EOF-EST OR SUBINDICE > 30.
+           IF NOT EOF-EST
+               PERFORM AVISAR-TABLA-EST-LLENA.
            MOVE 1 TO SUBINDICE.
            MOVE 2007 TO ANIO.
            PERFORM LLENAR-ANIO-ESTADIS UNTIL SUBINDICE>10.
@@ -281,6 +468,18 @@
            ADD 1 TO SUBINDICE.
            PERFORM LEER-EST.
       *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       AVISAR-TABLA-EST-LLENA.
+           DISPLAY "ADVERTENCIA: TABLA-ESTADO supera su capacidad de "
+               "30 entradas. Estados no cargados:".
+           PERFORM LISTAR-EST-SOBRANTE UNTIL EOF-EST.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LISTAR-EST-SOBRANTE.
+           DISPLAY "  ESTADO " EST-ESTADO " " EST-DESCRIP
+               " descartado por tabla llena".
+           PERFORM LEER-EST.
+      *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        LLENAR-ANIO-ESTADIS.
            MOVE ANIO TO TAB-ANIO(SUBINDICE).
@@ -295,7 +494,9 @@
            IF FS-CONS1 NOT EQUAL "00" AND "10"
                DISPLAY 'ERROR AL LEER CONS1 FS: ' FS-CONS1.
            IF FS-CONS1 EQUAL "10"
-               MOVE 999999999999999 TO CONS1-CUIT-CONS.
+               MOVE 999999999999999 TO CONS1-CUIT-CONS
+           ELSE
+               ADD 1 TO LEIDOS-CONS1.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        LEER-CONS2.
@@ -304,7 +505,9 @@
            IF FS-CONS2 NOT EQUAL ZERO AND "10"
                DISPLAY 'ERROR AL LEER CONS2 FS: ' FS-CONS2.
            IF FS-CONS2 EQUAL "10"
-               MOVE 999999999999999 TO CONS2-CUIT-CONS.
+               MOVE 999999999999999 TO CONS2-CUIT-CONS
+           ELSE
+               ADD 1 TO LEIDOS-CONS2.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        LEER-CONS3.
@@ -313,7 +516,9 @@
            IF FS-CONS3 NOT EQUAL ZERO AND "10"
                DISPLAY 'ERROR AL LEER CONS3 ' FS-CONS3.
            IF FS-CONS3 EQUAL "10"
-               MOVE 999999999999999 TO CONS3-CUIT-CONS.
+               MOVE 999999999999999 TO CONS3-CUIT-CONS
+           ELSE
+               ADD 1 TO LEIDOS-CONS3.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        LEER-CTA.
@@ -322,12 +527,38 @@
            IF FS-CTA NOT EQUAL ZERO AND "10"
                DISPLAY 'ERROR AL LEER CTA ' FS-CTA.
            IF FS-CTA EQUAL "10"
-               MOVE 999999999999999 TO CTA-CUIT-CONS.
+               MOVE 999999999999999 TO CTA-CUIT-CONS
+           ELSE
+               ADD 1 TO LEIDOS-CTA
+               PERFORM VALIDAR-CTA.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       VALIDAR-CTA.
+           MOVE "S" TO SW-CTA-VALIDA.
+           IF CTA-ENTIDAD = ZERO OR CTA-SUCURSAL = ZERO
+               OR CTA-NRO-CTA = ZERO
+               MOVE "N" TO SW-CTA-VALIDA.
+           IF CTA-INVALIDA
+               ADD 1 TO CANT-CTA-INVALIDAS
+               DISPLAY "ADVERTENCIA: cuenta bancaria invalida para "
+                   "CUIT " CTA-CUIT-CONS " entidad " CTA-ENTIDAD
+                   " sucursal " CTA-SUCURSAL " cuenta " CTA-NRO-CTA.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        IMPR-CABECERA.
-           MOVE "2017/05/11" TO FECHA.
+           PERFORM ARMAR-FECHA-HOY.
            MOVE 1 TO HOJA.
+           MOVE 0 TO RENGLONES-HOJA.
+           PERFORM IMPR-ENCABEZADO.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       ARMAR-FECHA-HOY.
+           ACCEPT FECHA-HOY FROM DATE YYYYMMDD.
+           STRING FH-ANIO "/" FH-MES "/" FH-DIA
+               DELIMITED BY SIZE INTO FECHA.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       IMPR-ENCABEZADO.
            MOVE LINEA1 TO LINEA.
            DISPLAY LINEA.
            MOVE TITULO TO LINEA.
@@ -335,6 +566,13 @@
            MOVE CONSOR-BAJA-ROTULO TO LINEA.
            DISPLAY LINEA.
       *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       CONTROL-HOJA.
+           IF RENGLONES-HOJA >= MAX-RENGLONES-HOJA
+               ADD 1 TO HOJA
+               MOVE 0 TO RENGLONES-HOJA
+               PERFORM IMPR-ENCABEZADO.
+      *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        LEER-EST.
            READ EST
@@ -347,17 +585,27 @@
            PERFORM DET-MIN.
       *    SI NO EXISTE NUMERO DE CUENTA LO DEJO INICIALIZADO EN 0
            MOVE 00000000 TO MAE-CTA
+           MOVE 000 TO MAE-ENTIDAD
            PERFORM POS-CTAS.
+           MOVE 0 TO CANT-FUENTES-MATCH.
            IF MIN EQUAL CONS1-CUIT-CONS
+              ADD 1 TO CANT-FUENTES-MATCH
+              MOVE "CONS1" TO FUENTE-GANADORA
               PERFORM ULTIMO-REG-CONS1 UNTIL EOF-CONS1
                               OR MIN <> CONS1-CUIT-CONS.
            IF MIN EQUAL CONS2-CUIT-CONS
+              ADD 1 TO CANT-FUENTES-MATCH
+              MOVE "CONS2" TO FUENTE-GANADORA
               PERFORM ULTIMO-REG-CONS2 UNTIL EOF-CONS2
                               OR MIN <> CONS2-CUIT-CONS.
            IF MIN EQUAL CONS3-CUIT-CONS
+              ADD 1 TO CANT-FUENTES-MATCH
+              MOVE "CONS3" TO FUENTE-GANADORA
               PERFORM ULTIMO-REG-CONS3 UNTIL EOF-CONS3
                               OR MIN <> CONS3-CUIT-CONS.
-           IF ESTADO-CONSORCIO = 2
+           IF CANT-FUENTES-MATCH > 1
+              PERFORM IMPR-CUIT-DUPLICADO.
+           IF ESTADO-CONSORCIO = ESTADO-FILTRO
                PERFORM IMPR-CONS
                ADD 1 TO BAJAS.
            IF ESTADO-CONSORCIO <> 2
@@ -365,6 +613,10 @@
                PERFORM ESCRIBO-MAE
                ADD 1 TO ALTAS
                PERFORM BUSCAR-ESTADISTICAS.
+           ADD 1 TO CONTADOR-CHECKPOINT.
+           IF CONTADOR-CHECKPOINT >= INTERVALO-CHECKPOINT
+               PERFORM GRABAR-CHECKPOINT
+               MOVE 0 TO CONTADOR-CHECKPOINT.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        DET-MIN.
@@ -379,8 +631,11 @@
       *>-----------------------------------------------------------*
        POS-CTAS.
            IF MIN EQUAL CTA-CUIT-CONS
-               MOVE CTA-NRO-CTA TO MAE-CTA
-               MOVE CTA-FECHA-ALTA TO MAE-FECHA-ALTA
+               IF CTA-VALIDA
+                   MOVE CTA-NRO-CTA TO MAE-CTA
+                   MOVE CTA-ENTIDAD TO MAE-ENTIDAD
+                   MOVE CTA-FECHA-ALTA TO MAE-FECHA-ALTA
+               END-IF
                IF FS-CTA NOT EQUAL "10"
                    PERFORM LEER-CTA.
       *>-----------------------------------------------------------*
@@ -400,7 +655,10 @@
            MOVE TEL-CONSORCIO TO MAE-TEL.
            MOVE DIR-CONSORCIO TO MAE-DIR.
            MOVE FECHA-ALTA-CONSORCIO TO MAE-FECHA-ALTA.
+           IF NOT HAY-CHECKPOINT
+               PERFORM AUDITAR-REGISTRO.
            WRITE REG-MAE.
+           ADD 1 TO ESCRITOS-MAE.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        BUSCAR-ESTADISTICAS.
@@ -419,8 +677,10 @@
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        EST-AGREGAR-NUEVO.
-      *    MOVE MAE-FECHA-ALTA TO TAB-ANIO(TABLA-ID-ESTADISTICAS-INDEX).
-      *     MOVE 1 TO TAB-CANT(TABLA-ID-ESTADISTICAS-INDEX).
+           ADD 1 TO CANT-ANIOS-ESTADIS.
+           SET TABLA-ID-ESTADISTICAS-INDEX TO CANT-ANIOS-ESTADIS.
+           MOVE MAE-ANIO TO TAB-ANIO(TABLA-ID-ESTADISTICAS-INDEX).
+           MOVE 1 TO TAB-CANT(TABLA-ID-ESTADISTICAS-INDEX).
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        ULTIMO-REG-CONS1.
@@ -457,7 +717,8 @@
        IMPR-ESTADISTICAS.
            DISPLAY "ANIO CANT                                          "
            MOVE 1 TO TABLA-ID-ESTADISTICAS-INDEX.
-           PERFORM IMPR-LISTADO UNTIL TABLA-ID-ESTADISTICAS-INDEX > 10.
+           PERFORM IMPR-LISTADO
+               UNTIL TABLA-ID-ESTADISTICAS-INDEX > CANT-ANIOS-ESTADIS.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        IMPR-LISTADO.
@@ -469,6 +730,7 @@
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        IMPR-CONS.
+           PERFORM CONTROL-HOJA.
            MOVE MIN TO IMPR-CUIT-CONS.
            MOVE FECHA-ALTA-CONSORCIO TO IMPR-FECHA-ALTA-CONSORCIO.
            MOVE FECHA-BAJA-CONSORCIO TO IMPR-FECHA-BAJA-CONSORCIO.
@@ -477,4 +739,256 @@
            MOVE DIR-CONSORCIO TO IMPR-DIR.
            MOVE CONSOR-BAJA TO LINEA.
            DISPLAY LINEA.
+           ADD 1 TO RENGLONES-HOJA.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       IMPR-CUIT-DUPLICADO.
+           IF NOT HUBO-DUPLICADOS
+               MOVE "S" TO SW-DUPLICADOS
+               MOVE DUPLICADO-TITULO TO LINEA
+               DISPLAY LINEA
+               MOVE DUPLICADO-ROTULO TO LINEA
+               DISPLAY LINEA.
+           MOVE MIN TO IMPR-DUP-CUIT.
+           MOVE CANT-FUENTES-MATCH TO IMPR-DUP-CANT.
+           MOVE FUENTE-GANADORA TO IMPR-DUP-FUENTE.
+           MOVE DUPLICADO-LINEA TO LINEA.
+           DISPLAY LINEA.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       IMPR-CONTROL-TOTALES.
+           COMPUTE TOTAL-ALTAS-BAJAS = ALTAS + BAJAS.
+           DISPLAY "---- CONTROL DE TOTALES ----".
+           DISPLAY "Registros leidos CONS1 : " LEIDOS-CONS1.
+           DISPLAY "Registros leidos CONS2 : " LEIDOS-CONS2.
+           DISPLAY "Registros leidos CONS3 : " LEIDOS-CONS3.
+           DISPLAY "Registros leidos CTA   : " LEIDOS-CTA.
+           DISPLAY "Altas + Bajas procesadas: " TOTAL-ALTAS-BAJAS.
+           DISPLAY "Registros escritos en MAE: " ESCRITOS-MAE.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       VERIFICAR-CHECKPOINT.
+           MOVE "N" TO SW-RESTART.
+           MOVE 0 TO SALTAR-CONS1.
+           MOVE 0 TO SALTAR-CONS2.
+           MOVE 0 TO SALTAR-CONS3.
+           MOVE 0 TO SALTAR-CTA.
+           OPEN INPUT CKPT.
+           IF FS-CKPT EQUAL "00"
+               READ CKPT AT END MOVE "10" TO FS-CKPT
+               END-READ
+               IF FS-CKPT EQUAL "00"
+                   MOVE "S" TO SW-RESTART
+                   MOVE CKPT-LEIDOS-CONS1 TO SALTAR-CONS1
+                   MOVE CKPT-LEIDOS-CONS2 TO SALTAR-CONS2
+                   MOVE CKPT-LEIDOS-CONS3 TO SALTAR-CONS3
+                   MOVE CKPT-LEIDOS-CTA TO SALTAR-CTA
+                   MOVE CKPT-LEIDOS-CONS1 TO LEIDOS-CONS1
+                   MOVE CKPT-LEIDOS-CONS2 TO LEIDOS-CONS2
+                   MOVE CKPT-LEIDOS-CONS3 TO LEIDOS-CONS3
+                   MOVE CKPT-LEIDOS-CTA TO LEIDOS-CTA
+                   MOVE CKPT-ESCRITOS-MAE TO ESCRITOS-MAE
+                   MOVE CKPT-ALTAS TO ALTAS
+                   MOVE CKPT-BAJAS TO BAJAS
+               END-IF
+               CLOSE CKPT.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       SALTAR-REGISTROS-PREVIOS.
+           MOVE 0 TO CONTADOR-SALTO.
+           PERFORM SALTAR-CONS1-PASO
+               UNTIL EOF-CONS1 OR CONTADOR-SALTO >= SALTAR-CONS1.
+           MOVE 0 TO CONTADOR-SALTO.
+           PERFORM SALTAR-CONS2-PASO
+               UNTIL EOF-CONS2 OR CONTADOR-SALTO >= SALTAR-CONS2.
+           MOVE 0 TO CONTADOR-SALTO.
+           PERFORM SALTAR-CONS3-PASO
+               UNTIL EOF-CONS3 OR CONTADOR-SALTO >= SALTAR-CONS3.
+           MOVE 0 TO CONTADOR-SALTO.
+           PERFORM SALTAR-CTA-PASO
+               UNTIL EOF-CTA OR CONTADOR-SALTO >= SALTAR-CTA.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       SALTAR-CONS1-PASO.
+           READ CONS1 AT END MOVE "10" TO FS-CONS1.
+           ADD 1 TO CONTADOR-SALTO.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       SALTAR-CONS2-PASO.
+           READ CONS2 AT END MOVE "10" TO FS-CONS2.
+           ADD 1 TO CONTADOR-SALTO.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       SALTAR-CONS3-PASO.
+           READ CONS3 AT END MOVE "10" TO FS-CONS3.
+           ADD 1 TO CONTADOR-SALTO.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       SALTAR-CTA-PASO.
+           READ CTA AT END MOVE "10" TO FS-CTA.
+           ADD 1 TO CONTADOR-SALTO.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       GRABAR-CHECKPOINT.
+           MOVE MIN TO CKPT-CUIT.
+           MOVE LEIDOS-CONS1 TO CKPT-LEIDOS-CONS1.
+           MOVE LEIDOS-CONS2 TO CKPT-LEIDOS-CONS2.
+           MOVE LEIDOS-CONS3 TO CKPT-LEIDOS-CONS3.
+           MOVE LEIDOS-CTA TO CKPT-LEIDOS-CTA.
+           MOVE ESCRITOS-MAE TO CKPT-ESCRITOS-MAE.
+           MOVE ALTAS TO CKPT-ALTAS.
+           MOVE BAJAS TO CKPT-BAJAS.
+           OPEN OUTPUT CKPT.
+           WRITE REG-CKPT.
+           CLOSE CKPT.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       BORRAR-CHECKPOINT.
+           OPEN OUTPUT CKPT.
+           CLOSE CKPT.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       ABRIR-AUDITORIA.
+           OPEN EXTEND AUDIT.
+           MOVE FECHA TO AUD-FECHA.
+           MOVE 0 TO AUD-CUIT.
+           MOVE "CORRIDA" TO AUD-TIPO.
+           MOVE "inicio de auditoria de esta corrida" TO AUD-DETALLE.
+           WRITE REG-AUDIT.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       AVISAR-AUDITORIA-SUSPENDIDA.
+           DISPLAY "ADVERTENCIA: esta corrida se reanuda desde un "
+               "checkpoint; la auditoria de altas/cambios/bajas queda "
+               "suspendida para el resto de la corrida."
+           OPEN EXTEND AUDIT.
+           MOVE FECHA TO AUD-FECHA.
+           MOVE 0 TO AUD-CUIT.
+           MOVE "CORRIDA" TO AUD-TIPO.
+           MOVE "auditoria suspendida para esta corrida reanudada"
+               TO AUD-DETALLE.
+           WRITE REG-AUDIT.
+           CLOSE AUDIT.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       CERRAR-AUDITORIA.
+           CLOSE AUDIT.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       CARGAR-MAESTRO-ANTERIOR.
+           MOVE 0 TO CANT-MAE-ANT.
+           OPEN INPUT MAE.
+           IF FS-MAE EQUAL "00"
+               PERFORM LEER-MAE-ANTERIOR
+               PERFORM LLENAR-MAE-ANTERIOR UNTIL EOF-MAE
+               CLOSE MAE.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LEER-MAE-ANTERIOR.
+           READ MAE AT END MOVE "10" TO FS-MAE.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LLENAR-MAE-ANTERIOR.
+           IF CANT-MAE-ANT < 9999
+               ADD 1 TO CANT-MAE-ANT
+               MOVE MAE-CUIT-CONS TO BMA-CUIT(CANT-MAE-ANT)
+               MOVE MAE-DESCRIP-ESTADO
+                   TO BMA-DESCRIP-ESTADO(CANT-MAE-ANT)
+               MOVE MAE-NOMBRE-CONSORCIO
+                   TO BMA-NOMBRE-CONSORCIO(CANT-MAE-ANT)
+               MOVE MAE-TEL TO BMA-TEL(CANT-MAE-ANT)
+               MOVE MAE-DIR TO BMA-DIR(CANT-MAE-ANT)
+               MOVE "N" TO BMA-VISTO(CANT-MAE-ANT)
+           ELSE
+               DISPLAY "ADVERTENCIA: tabla de auditoria de maestro "
+                   "anterior llena, CUIT " MAE-CUIT-CONS
+                   " no sera comparado".
+           PERFORM LEER-MAE-ANTERIOR.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       BUSCAR-MAE-ANT.
+           MOVE "N" TO SW-ENCONTRADO-MAE-ANT.
+           MOVE 1 TO POS-MAE-ANT.
+           PERFORM BUSCAR-MAE-ANT-PASO
+               UNTIL POS-MAE-ANT > CANT-MAE-ANT
+               OR ENCONTRADO-MAE-ANT.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       BUSCAR-MAE-ANT-PASO.
+           IF BMA-CUIT(POS-MAE-ANT) = MAE-CUIT-CONS
+               MOVE "S" TO SW-ENCONTRADO-MAE-ANT
+           ELSE
+               ADD 1 TO POS-MAE-ANT.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       AUDITAR-REGISTRO.
+           PERFORM BUSCAR-MAE-ANT.
+           IF ENCONTRADO-MAE-ANT
+               MOVE "S" TO BMA-VISTO(POS-MAE-ANT)
+               PERFORM COMPARAR-MAE-ANT
+           ELSE
+               PERFORM AUDITAR-ALTA.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       AUDITAR-ALTA.
+           MOVE FECHA TO AUD-FECHA.
+           MOVE MAE-CUIT-CONS TO AUD-CUIT.
+           MOVE "ALTA" TO AUD-TIPO.
+           STRING "nuevo consorcio: " MAE-NOMBRE-CONSORCIO
+               DELIMITED BY SIZE INTO AUD-DETALLE.
+           WRITE REG-AUDIT.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       COMPARAR-MAE-ANT.
+           IF BMA-DESCRIP-ESTADO(POS-MAE-ANT) NOT = MAE-DESCRIP-ESTADO
+               MOVE FECHA TO AUD-FECHA
+               MOVE MAE-CUIT-CONS TO AUD-CUIT
+               MOVE "CAMBIO" TO AUD-TIPO
+               STRING "estado: " BMA-DESCRIP-ESTADO(POS-MAE-ANT)
+                   " -> " MAE-DESCRIP-ESTADO
+                   DELIMITED BY SIZE INTO AUD-DETALLE
+               WRITE REG-AUDIT.
+           IF BMA-NOMBRE-CONSORCIO(POS-MAE-ANT)
+                   NOT = MAE-NOMBRE-CONSORCIO
+               MOVE FECHA TO AUD-FECHA
+               MOVE MAE-CUIT-CONS TO AUD-CUIT
+               MOVE "CAMBIO" TO AUD-TIPO
+               STRING "nombre: " BMA-NOMBRE-CONSORCIO(POS-MAE-ANT)
+                   " -> " MAE-NOMBRE-CONSORCIO
+                   DELIMITED BY SIZE INTO AUD-DETALLE
+               WRITE REG-AUDIT.
+           IF BMA-TEL(POS-MAE-ANT) NOT = MAE-TEL
+               MOVE FECHA TO AUD-FECHA
+               MOVE MAE-CUIT-CONS TO AUD-CUIT
+               MOVE "CAMBIO" TO AUD-TIPO
+               STRING "telefono: " BMA-TEL(POS-MAE-ANT)
+                   " -> " MAE-TEL
+                   DELIMITED BY SIZE INTO AUD-DETALLE
+               WRITE REG-AUDIT.
+           IF BMA-DIR(POS-MAE-ANT) NOT = MAE-DIR
+               MOVE FECHA TO AUD-FECHA
+               MOVE MAE-CUIT-CONS TO AUD-CUIT
+               MOVE "CAMBIO" TO AUD-TIPO
+               STRING "direccion: " BMA-DIR(POS-MAE-ANT)
+                   " -> " MAE-DIR
+                   DELIMITED BY SIZE INTO AUD-DETALLE
+               WRITE REG-AUDIT.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       AUDITAR-DESAPARECIDOS.
+           MOVE 1 TO POS-MAE-ANT.
+           PERFORM AUDITAR-DESAPARECIDOS-PASO
+               UNTIL POS-MAE-ANT > CANT-MAE-ANT.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       AUDITAR-DESAPARECIDOS-PASO.
+           IF NOT MAE-ANT-VISTO(POS-MAE-ANT)
+               MOVE FECHA TO AUD-FECHA
+               MOVE BMA-CUIT(POS-MAE-ANT) TO AUD-CUIT
+               MOVE "BAJA" TO AUD-TIPO
+               STRING "ya no figura en maestro.txt: "
+                   BMA-NOMBRE-CONSORCIO(POS-MAE-ANT)
+                   DELIMITED BY SIZE INTO AUD-DETALLE
+               WRITE REG-AUDIT.
+           ADD 1 TO POS-MAE-ANT.
       *>-----------------------------------------------------------*
