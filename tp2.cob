@@ -26,20 +26,48 @@
 
            SELECT OUT-CPR  ASSIGN TO DISK "out-cpr.txt"
                            ORGANIZATION IS INDEXED
-                           RECORD KEY IS OUT-CPR-CUIT-CONS.
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS OUT-CPR-CUIT-CONS
+                           ALTERNATE RECORD KEY IS OUT-CPR-COD-PROV
+                               WITH DUPLICATES
+                           FILE STATUS IS FS-OUT-CPR.
 
-           SELECT PRO      ASSIGN TO DISK "pro.txt"
+           SELECT PRO      ASSIGN TO DISK "prov.txt"
                            ORGANIZATION IS INDEXED
                            RECORD KEY IS PRO-COD-PRO
                            FILE STATUS IS FS-PRO.
 
-           SELECT WRK-PRO  ASSIGN TO DISK "pro.txt"
+           SELECT WRK-PRO  ASSIGN TO DISK "prov.txt"
                            ORGANIZATION IS SEQUENTIAL
                            FILE STATUS IS FS-WRK-PRO.
 
            SELECT OUT-PRO  ASSIGN TO DISK "out-pro.txt"
                            ORGANIZATION IS INDEXED
-                           RECORD KEY IS OUT-PRO-RUBRO.
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS OUT-PRO-COD-PRO
+                           ALTERNATE RECORD KEY IS OUT-PRO-RUBRO
+                               WITH DUPLICATES
+                           FILE STATUS IS FS-OUT-PRO.
+
+           SELECT RUB      ASSIGN TO DISK "rubro.txt"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS FS-RUB.
+
+           SELECT ENT      ASSIGN TO DISK "entidad.txt"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS FS-ENT.
+
+           SELECT WRK-MAE  ASSIGN TO DISK "wrk-mae.txt"
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS FS-WRK-MAE.
+
+           SELECT ORD-MAE  ASSIGN TO DISK "ord-mae.txt"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS FS-ORD-MAE.
+
+           SELECT OUT-PRO-CARGA ASSIGN TO DISK "out-pro-carga.txt"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS FS-OUT-PRO-CARGA.
 
        DATA DIVISION.
        FILE SECTION.
@@ -53,9 +81,10 @@
                 05 MAE-DIA    PIC 9(2).
            03 MAE-DESCRIP-ESTADO    PIC X(15).
            03 MAE-NOMBRE-CONSORCIO    PIC X(30).
-           03 MAE-TEL    PIC 9(15).
+           03 MAE-TEL    PIC X(15).
            03 MAE-DIR    PIC X(30).
            03 MAE-CTA    PIC 9(8).
+           03 MAE-ENTIDAD    PIC 9(3).
 
        FD  CPR.
        01  REG-CPR.
@@ -86,7 +115,7 @@
        FD  PRO.
        01  REG-PRO.
            03 PRO-COD-PRO PIC 9(8).
-           03 PRO-DIR PIC 9(30).
+           03 PRO-DIR PIC X(30).
            03 PRO-TEL PIC X(15).
            03 PRO-RUBRO PIC 9(4).
            03 PRO-DESCRIP-RUBRO PIC X(15).
@@ -99,7 +128,7 @@
        SD  WRK-PRO.
        01  WRK-REG-PRO.
            03 WRK-PRO-COD-PRO PIC 9(8).
-           03 WRK-PRO-DIR PIC 9(30).
+           03 WRK-PRO-DIR PIC X(30).
            03 WRK-PRO-TEL PIC X(15).
            03 WRK-PRO-RUBRO PIC 9(4).
            03 WRK-PRO-DESCRIP-RUBRO PIC X(15).
@@ -112,7 +141,7 @@
        FD  OUT-PRO.
        01  OUT-REG-PRO.
            03 OUT-PRO-COD-PRO PIC 9(8).
-           03 OUT-PRO-DIR PIC 9(30).
+           03 OUT-PRO-DIR PIC X(30).
            03 OUT-PRO-TEL PIC X(15).
            03 OUT-PRO-RUBRO PIC 9(4).
            03 OUT-PRO-DESCRIP-RUBRO PIC X(15).
@@ -122,6 +151,57 @@
                05 OUT-PRO-DIA PIC 9(2).
            03 OUT-PRO-CANT-CONS-ASIG PIC 9(3).
 
+       FD  RUB.
+       01  REG-RUB.
+           03 RUB-CODIGO PIC 9(4).
+           03 RUB-DESCRIP PIC X(15).
+
+       FD  ENT.
+       01  REG-ENT.
+           03 ENT-CODIGO PIC 9(3).
+           03 ENT-DESCRIP PIC X(20).
+
+       SD  WRK-MAE.
+       01  WRK-REG-MAE.
+           03 WRK-MAE-CUIT-CONS PIC 9(15).
+           03 WRK-MAE-FECHA-ALTA.
+               05 WRK-MAE-ANIO PIC 9(4).
+               05 WRK-MAE-MES PIC 9(2).
+               05 WRK-MAE-DIA PIC 9(2).
+           03 WRK-MAE-DESCRIP-ESTADO PIC X(15).
+           03 WRK-MAE-NOMBRE-CONSORCIO PIC X(30).
+           03 WRK-MAE-TEL PIC X(15).
+           03 WRK-MAE-DIR PIC X(30).
+           03 WRK-MAE-CTA PIC 9(8).
+           03 WRK-MAE-ENTIDAD PIC 9(3).
+
+       FD  ORD-MAE.
+       01  REG-ORD-MAE.
+           03 ORD-MAE-CUIT-CONS PIC 9(15).
+           03 ORD-MAE-FECHA-ALTA.
+               05 ORD-MAE-ANIO PIC 9(4).
+               05 ORD-MAE-MES PIC 9(2).
+               05 ORD-MAE-DIA PIC 9(2).
+           03 ORD-MAE-DESCRIP-ESTADO PIC X(15).
+           03 ORD-MAE-NOMBRE-CONSORCIO PIC X(30).
+           03 ORD-MAE-TEL PIC X(15).
+           03 ORD-MAE-DIR PIC X(30).
+           03 ORD-MAE-CTA PIC 9(8).
+           03 ORD-MAE-ENTIDAD PIC 9(3).
+
+       FD  OUT-PRO-CARGA.
+       01  REG-OUT-PRO-CARGA.
+           03 CARGA-COD-PRO PIC 9(8).
+           03 CARGA-DIR PIC X(30).
+           03 CARGA-TEL PIC X(15).
+           03 CARGA-RUBRO PIC 9(4).
+           03 CARGA-DESCRIP-RUBRO PIC X(15).
+           03 CARGA-FECHA-ALTA.
+               05 CARGA-ANIO PIC 9(4).
+               05 CARGA-MES PIC 9(2).
+               05 CARGA-DIA PIC 9(2).
+           03 CARGA-CANT-CONS-ASIG PIC 9(3).
+
        01  LINEA PIC X(106).
        01  ANIO PIC 9(4).
 
@@ -155,25 +235,197 @@
            88 OK-OUT-CPR VALUE "00".
            88 NO-OUT-CPR VALUE "23".
            88 EOF-OUT-CPR VALUE "10".
+        77 FS-RUB PIC XX.
+           88 OK-RUB VALUE "00".
+           88 NO-RUB VALUE "23".
+           88 EOF-RUB VALUE "10".
+        77 FS-ENT PIC XX.
+           88 OK-ENT VALUE "00".
+           88 NO-ENT VALUE "23".
+           88 EOF-ENT VALUE "10".
+        77 FS-WRK-MAE PIC XX.
+           88 OK-WRK-MAE VALUE "00".
+           88 NO-WRK-MAE VALUE "23".
+           88 EOF-WRK-MAE VALUE "10".
+        77 FS-ORD-MAE PIC XX.
+           88 OK-ORD-MAE VALUE "00".
+           88 NO-ORD-MAE VALUE "23".
+           88 EOF-ORD-MAE VALUE "10".
+        77 FS-OUT-PRO-CARGA PIC XX.
+           88 OK-OUT-PRO-CARGA VALUE "00".
+           88 NO-OUT-PRO-CARGA VALUE "23".
+           88 EOF-OUT-PRO-CARGA VALUE "10".
+
+       01  POSICION-CARGA PIC 9(3) VALUE 0.
+
+       01  SUBINDICE-RUB PIC 9(2) VALUE 1.
+       01  TABLA-RUBRO.
+           03 TAB-RUBRO OCCURS 50 TIMES
+           INDEXED BY TABLA-ID-RUBRO-INDEX.
+              05 TAB-RUB-CODIGO PIC 9(4).
+              05 TAB-RUB-DESCRIP PIC X(15).
+
+       01  SUBINDICE-ENT PIC 9(2) VALUE 1.
+       01  TABLA-ENTIDAD.
+           03 TAB-ENTIDAD OCCURS 50 TIMES
+           INDEXED BY TABLA-ID-ENT-INDEX.
+              05 TAB-ENT-CODIGO PIC 9(3).
+              05 TAB-ENT-DESCRIP PIC X(20).
+
+       01  ULTIMO-ENTIDAD-IMPR PIC 9(3) VALUE ZEROS.
+       01  PRIMER-BANCO PIC X(1) VALUE "S".
+           88 ES-PRIMER-BANCO VALUE "S".
+       01  SW-ERROR-APERTURA PIC X(1) VALUE "N".
+           88 ERROR-APERTURA VALUE "S".
+       01  CONTADOR-BANCO PIC 9(3) VALUE 0.
 
        01  CUIT PIC 9(15) VALUE 0.
 
+       01  SUB-OP PIC 9(1) VALUE 0.
+       01  SUB-COD-PROV PIC 9(8) VALUE 0.
+       01  SUB-RUBRO PIC 9(4) VALUE 0.
+       01  SUB-DESCRIP-RUBRO PIC X(15) VALUE SPACES.
+       01  SUB-DIRECCION PIC X(30) VALUE SPACES.
+       01  SUB-TELEFONO PIC X(15) VALUE SPACES.
+       01  SUB-COD-RET PIC 9(2) VALUE 0.
+
+       01  ULTIMO-RUBRO-IMPR PIC 9(4) VALUE ZEROS.
+
+       01  RUBRO-TITULO.
+           03 FILLER PIC X(08) VALUE "RUBRO: ".
+           03 RUBTIT-COD PIC 9(4).
+           03 FILLER PIC X(03) VALUE " - ".
+           03 RUBTIT-DESCRIP PIC X(15).
+           03 FILLER PIC X(76) VALUE SPACES.
+
+       01  PROVEEDOR-ROTULO.
+           03 FILLER PIC X(10) VALUE "  COD.PROV".
+           03 FILLER PIC X(04) VALUE SPACES.
+           03 FILLER PIC X(30) VALUE "DIRECCION".
+           03 FILLER PIC X(04) VALUE SPACES.
+           03 FILLER PIC X(15) VALUE "TELEFONO".
+           03 FILLER PIC X(43) VALUE SPACES.
+
+       01  PROVEEDOR-LINEA.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 PROVLIN-COD PIC 9(8).
+           03 FILLER PIC X(04) VALUE SPACES.
+           03 PROVLIN-DIR PIC X(30).
+           03 FILLER PIC X(04) VALUE SPACES.
+           03 PROVLIN-TEL PIC X(15).
+           03 FILLER PIC X(43) VALUE SPACES.
+
+       01  CONSORCIO-ASIG-LINEA.
+           03 FILLER PIC X(06) VALUE SPACES.
+           03 FILLER PIC X(18) VALUE "CONSORCIO ASIGNADO".
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 CONSLIN-CUIT PIC 9(15).
+           03 FILLER PIC X(65) VALUE SPACES.
+
+       01  SIN-CONSORCIOS-LINEA.
+           03 FILLER PIC X(06) VALUE SPACES.
+           03 FILLER PIC X(26) VALUE "(SIN CONSORCIOS ASIGNADOS)".
+           03 FILLER PIC X(74) VALUE SPACES.
+
+       01  BANCO-TITULO.
+           03 FILLER PIC X(10) VALUE "ENTIDAD: ".
+           03 BANTIT-COD PIC 9(3).
+           03 FILLER PIC X(03) VALUE " - ".
+           03 BANTIT-DESCRIP PIC X(20).
+           03 FILLER PIC X(70) VALUE SPACES.
+
+       01  CONSORCIO-BANCO-ROTULO.
+           03 FILLER PIC X(17) VALUE "  CUIT CONSORCIO".
+           03 FILLER PIC X(04) VALUE SPACES.
+           03 FILLER PIC X(30) VALUE "NOMBRE CONSORCIO".
+           03 FILLER PIC X(55) VALUE SPACES.
+
+       01  CONSORCIO-BANCO-LINEA.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 CONSBANLIN-CUIT PIC 9(15).
+           03 FILLER PIC X(04) VALUE SPACES.
+           03 CONSBANLIN-NOMBRE PIC X(30).
+           03 FILLER PIC X(55) VALUE SPACES.
+
+       01  BANCO-SUBTOTAL-LINEA.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 FILLER PIC X(18) VALUE "SUBTOTAL BANCO: ".
+           03 BANSUB-CANT PIC ZZZ9.
+           03 FILLER PIC X(82) VALUE SPACES.
+
+       01  CARGA-TITULO.
+           03 FILLER PIC X(30) VALUE SPACES.
+           03 FILLER PIC X(41)
+               VALUE "RANKING DE PROVEEDORES POR CARGA ASIGNADA".
+           03 FILLER PIC X(35) VALUE SPACES.
+
+       01  CARGA-ROTULO.
+           03 FILLER PIC X(06) VALUE "  POS.".
+           03 FILLER PIC X(04) VALUE SPACES.
+           03 FILLER PIC X(10) VALUE "COD.PROV".
+           03 FILLER PIC X(04) VALUE SPACES.
+           03 FILLER PIC X(15) VALUE "CONSORCIOS ASIG".
+           03 FILLER PIC X(67) VALUE SPACES.
+
+       01  CARGA-LINEA.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 CARGALIN-POS PIC ZZ9.
+           03 FILLER PIC X(05) VALUE SPACES.
+           03 CARGALIN-COD PIC 9(8).
+           03 FILLER PIC X(06) VALUE SPACES.
+           03 CARGALIN-CANT PIC ZZ9.
+           03 FILLER PIC X(79) VALUE SPACES.
+
        PROCEDURE DIVISION.
        COMIENZO.
            PERFORM ABRIR-ARCHIVOS-PART-1.
-           PERFORM LEER-MAE.
-           PERFORM ACTUALIZO-PROV-ASIGN UNTIL EOF-MAE.
-           PERFORM CERRAR-ARCHIVOS-PART-1.
-           PERFORM ABRIR-ARCHIVOS-PART-2.
-           PERFORM ORDENAR-PRO.
-           PERFORM ORDENAR-CPR.
-           PERFORM CERRAR-ARCHIVOS-PART-1.
-           PERFORM ABRIR-ARCHIVOS-PART-1.
-           PERFORM LEER-OUT-PRO.
-           PERFORM LEER-OUT-CPR.
-           PERFORM LEER-MAE.
-           PERFORM IMPRIMO-PROVEEDORES UNTIL EOF-OUT-PRO.
-           PERFORM CERRAR-ARCHIVOS-PART-3.
+           IF ERROR-APERTURA
+               DISPLAY "TP2: abortando, error de apertura de "
+                   "maestro.txt o cpr.txt"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM CARGAR-TABLA-RUBRO
+               MOVE 1 TO SUB-OP
+               CALL "SUBPRG" USING SUB-OP, SUB-COD-PROV, SUB-RUBRO,
+                   SUB-DESCRIP-RUBRO, SUB-DIRECCION, SUB-TELEFONO,
+                   SUB-COD-RET
+               PERFORM LEER-CPR
+               PERFORM LEER-MAE
+               PERFORM ACTUALIZO-PROV-ASIGN UNTIL EOF-MAE
+               MOVE 3 TO SUB-OP
+               CALL "SUBPRG" USING SUB-OP, SUB-COD-PROV, SUB-RUBRO,
+                   SUB-DESCRIP-RUBRO, SUB-DIRECCION, SUB-TELEFONO,
+                   SUB-COD-RET
+               PERFORM CERRAR-ARCHIVOS-PART-1
+               PERFORM ORDENAR-PRO
+               PERFORM ORDENAR-CPR
+               PERFORM ORDENAR-MAE
+               PERFORM ORDENAR-PRO-POR-CARGA
+               PERFORM ABRIR-ARCHIVOS-PART-3
+               IF ERROR-APERTURA
+                   DISPLAY "TP2: abortando, error de apertura de "
+                       "archivos ordenados"
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   MOVE ZEROS TO OUT-PRO-RUBRO
+                   START OUT-PRO KEY IS NOT LESS THAN OUT-PRO-RUBRO
+                       INVALID KEY MOVE "10" TO FS-OUT-PRO
+                   END-START
+                   PERFORM LEER-OUT-PRO
+                   PERFORM IMPRIMO-PROVEEDORES UNTIL EOF-OUT-PRO
+                   PERFORM CARGAR-TABLA-ENTIDAD
+                   PERFORM LEER-ORD-MAE
+                   PERFORM IMPRIMIR-CONSORCIO-BANCO UNTIL EOF-ORD-MAE
+                   IF NOT ES-PRIMER-BANCO
+                       PERFORM IMPR-SUBTOTAL-BANCO
+                   END-IF
+                   PERFORM IMPR-CARGA-TITULO
+                   PERFORM LEER-OUT-PRO-CARGA
+                   PERFORM IMPRIMIR-RANKING-CARGA
+                       UNTIL EOF-OUT-PRO-CARGA
+                   PERFORM CERRAR-ARCHIVOS-PART-3
+               END-IF
+           END-IF.
            STOP RUN.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
@@ -184,28 +436,105 @@
            OPEN INPUT CPR.
            IF FS-CPR NOT = "00"
                DISPLAY "Error en open cuit-proveedores FS: " FS-CPR.
-           OPEN INPUT PRO.
-           IF FS-PRO NOT = "00"
-               DISPLAY "Error en open proveedores FS: " FS-PRO.
+           IF FS-MAE NOT = "00" OR FS-CPR NOT = "00"
+               MOVE "S" TO SW-ERROR-APERTURA.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        ACTUALIZO-PROV-ASIGN.
-           PERFORM INC-PROV-ASIGN UNTIL EOF-CPR AND CUIT > CPR-CUIT-CONS.
+           PERFORM INC-PROV-ASIGN UNTIL EOF-CPR OR CPR-CUIT-CONS > CUIT.
            PERFORM LEER-MAE.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        INC-PROV-ASIGN.
            IF CUIT = CPR-CUIT-CONS
               PERFORM BUSCAR-PROV.
-              ADD 1 TO PRO-CANT-CONS-ASIG.
-           LEER-CPR.
+           PERFORM LEER-CPR.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        BUSCAR-PROV.
-           *>Faltaria agregar el codigo de buscar*
+           MOVE 2 TO SUB-OP.
+           MOVE CPR-COD-PROV TO SUB-COD-PROV.
+           CALL "SUBPRG" USING SUB-OP, SUB-COD-PROV, SUB-RUBRO,
+               SUB-DESCRIP-RUBRO, SUB-DIRECCION, SUB-TELEFONO,
+               SUB-COD-RET.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        IMPRIMO-PROVEEDORES.
+           IF OUT-PRO-RUBRO NOT EQUAL ULTIMO-RUBRO-IMPR
+               PERFORM IMPR-RUBRO-TITULO.
+           PERFORM IMPR-PROVEEDOR.
+           PERFORM IMPR-CONSORCIOS-ASIGNADOS.
+           PERFORM LEER-OUT-PRO.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       IMPR-RUBRO-TITULO.
+           MOVE OUT-PRO-RUBRO TO ULTIMO-RUBRO-IMPR.
+           MOVE SPACES TO LINEA.
+           DISPLAY LINEA.
+           MOVE OUT-PRO-RUBRO TO RUBTIT-COD.
+           PERFORM BUSCAR-DESCRIP-RUBRO.
+           MOVE RUBRO-TITULO TO LINEA.
+           DISPLAY LINEA.
+           MOVE PROVEEDOR-ROTULO TO LINEA.
+           DISPLAY LINEA.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       CARGAR-TABLA-RUBRO.
+           OPEN INPUT RUB.
+           IF FS-RUB EQUAL "00"
+               MOVE 1 TO SUBINDICE-RUB
+               PERFORM LEER-RUB
+               PERFORM LLENAR-TABLA-RUBRO
+                   UNTIL EOF-RUB OR SUBINDICE-RUB > 50
+               CLOSE RUB.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LEER-RUB.
+           READ RUB AT END MOVE "10" TO FS-RUB.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LLENAR-TABLA-RUBRO.
+           MOVE RUB-CODIGO TO TAB-RUB-CODIGO(SUBINDICE-RUB).
+           MOVE RUB-DESCRIP TO TAB-RUB-DESCRIP(SUBINDICE-RUB).
+           ADD 1 TO SUBINDICE-RUB.
+           PERFORM LEER-RUB.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       BUSCAR-DESCRIP-RUBRO.
+           MOVE 1 TO TABLA-ID-RUBRO-INDEX.
+           SEARCH TAB-RUBRO
+               AT END MOVE "SIN DESCRIPCION" TO RUBTIT-DESCRIP
+           WHEN TAB-RUB-CODIGO(TABLA-ID-RUBRO-INDEX) = OUT-PRO-RUBRO
+               MOVE TAB-RUB-DESCRIP(TABLA-ID-RUBRO-INDEX)
+                   TO RUBTIT-DESCRIP.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       IMPR-PROVEEDOR.
+           MOVE OUT-PRO-COD-PRO TO PROVLIN-COD.
+           MOVE OUT-PRO-DIR TO PROVLIN-DIR.
+           MOVE OUT-PRO-TEL TO PROVLIN-TEL.
+           MOVE PROVEEDOR-LINEA TO LINEA.
+           DISPLAY LINEA.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       IMPR-CONSORCIOS-ASIGNADOS.
+           MOVE OUT-PRO-COD-PRO TO OUT-CPR-COD-PROV.
+           START OUT-CPR KEY IS EQUAL TO OUT-CPR-COD-PROV
+               INVALID KEY MOVE "10" TO FS-OUT-CPR.
+           IF EOF-OUT-CPR
+               MOVE SIN-CONSORCIOS-LINEA TO LINEA
+               DISPLAY LINEA
+           ELSE
+               PERFORM LEER-OUT-CPR
+               PERFORM IMPR-CONSORCIO-ASIG UNTIL EOF-OUT-CPR
+                   OR OUT-CPR-COD-PROV NOT = OUT-PRO-COD-PRO.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       IMPR-CONSORCIO-ASIG.
+           MOVE OUT-CPR-CUIT-CONS TO CONSLIN-CUIT.
+           MOVE CONSORCIO-ASIG-LINEA TO LINEA.
+           DISPLAY LINEA.
+           PERFORM LEER-OUT-CPR.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        ORDENAR-PRO.
@@ -223,33 +552,133 @@
                USING CPR
                GIVING OUT-CPR.
       *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       ORDENAR-MAE.
+           SORT WRK-MAE
+               ON ASCENDING KEY WRK-MAE-ENTIDAD
+                  ASCENDING KEY WRK-MAE-CUIT-CONS
+               USING MAE
+               GIVING ORD-MAE.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       ORDENAR-PRO-POR-CARGA.
+           SORT WRK-PRO
+               ON DESCENDING KEY WRK-PRO-CANT-CONS-ASIG
+                  ASCENDING KEY WRK-PRO-COD-PRO
+               USING PRO
+               GIVING OUT-PRO-CARGA.
+      *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        LEER-OUT-PRO.
+           READ OUT-PRO NEXT RECORD
+               AT END MOVE "10" TO FS-OUT-PRO.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        LEER-OUT-CPR.
+           READ OUT-CPR NEXT RECORD
+               AT END MOVE "10" TO FS-OUT-CPR.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LEER-ORD-MAE.
+           READ ORD-MAE AT END MOVE "10" TO FS-ORD-MAE.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       IMPRIMIR-CONSORCIO-BANCO.
+           IF ES-PRIMER-BANCO OR ORD-MAE-ENTIDAD NOT EQUAL
+                   ULTIMO-ENTIDAD-IMPR
+               IF NOT ES-PRIMER-BANCO
+                   PERFORM IMPR-SUBTOTAL-BANCO
+               END-IF
+               PERFORM IMPR-BANCO-TITULO
+               MOVE "N" TO PRIMER-BANCO
+               MOVE 0 TO CONTADOR-BANCO.
+           PERFORM IMPR-CONSORCIO-BANCO-LINEA.
+           ADD 1 TO CONTADOR-BANCO.
+           PERFORM LEER-ORD-MAE.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       IMPR-BANCO-TITULO.
+           MOVE ORD-MAE-ENTIDAD TO ULTIMO-ENTIDAD-IMPR.
+           MOVE SPACES TO LINEA.
+           DISPLAY LINEA.
+           MOVE ORD-MAE-ENTIDAD TO BANTIT-COD.
+           PERFORM BUSCAR-DESCRIP-ENTIDAD.
+           MOVE BANCO-TITULO TO LINEA.
+           DISPLAY LINEA.
+           MOVE CONSORCIO-BANCO-ROTULO TO LINEA.
+           DISPLAY LINEA.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       IMPR-CONSORCIO-BANCO-LINEA.
+           MOVE ORD-MAE-CUIT-CONS TO CONSBANLIN-CUIT.
+           MOVE ORD-MAE-NOMBRE-CONSORCIO TO CONSBANLIN-NOMBRE.
+           MOVE CONSORCIO-BANCO-LINEA TO LINEA.
+           DISPLAY LINEA.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       IMPR-SUBTOTAL-BANCO.
+           MOVE CONTADOR-BANCO TO BANSUB-CANT.
+           MOVE BANCO-SUBTOTAL-LINEA TO LINEA.
+           DISPLAY LINEA.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       CARGAR-TABLA-ENTIDAD.
+           OPEN INPUT ENT.
+           IF FS-ENT EQUAL "00"
+               MOVE 1 TO SUBINDICE-ENT
+               PERFORM LEER-ENT
+               PERFORM LLENAR-TABLA-ENTIDAD
+                   UNTIL EOF-ENT OR SUBINDICE-ENT > 50
+               CLOSE ENT.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LEER-ENT.
+           READ ENT AT END MOVE "10" TO FS-ENT.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LLENAR-TABLA-ENTIDAD.
+           MOVE ENT-CODIGO TO TAB-ENT-CODIGO(SUBINDICE-ENT).
+           MOVE ENT-DESCRIP TO TAB-ENT-DESCRIP(SUBINDICE-ENT).
+           ADD 1 TO SUBINDICE-ENT.
+           PERFORM LEER-ENT.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       BUSCAR-DESCRIP-ENTIDAD.
+           MOVE 1 TO TABLA-ID-ENT-INDEX.
+           SEARCH TAB-ENTIDAD
+               AT END MOVE "SIN DESCRIPCION" TO BANTIT-DESCRIP
+           WHEN TAB-ENT-CODIGO(TABLA-ID-ENT-INDEX) = ORD-MAE-ENTIDAD
+               MOVE TAB-ENT-DESCRIP(TABLA-ID-ENT-INDEX)
+                   TO BANTIT-DESCRIP.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       LEER-OUT-PRO-CARGA.
+           READ OUT-PRO-CARGA AT END MOVE "10" TO FS-OUT-PRO-CARGA.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       IMPR-CARGA-TITULO.
+           MOVE SPACES TO LINEA.
+           DISPLAY LINEA.
+           MOVE CARGA-TITULO TO LINEA.
+           DISPLAY LINEA.
+           MOVE CARGA-ROTULO TO LINEA.
+           DISPLAY LINEA.
+      *>-----------------------------------------------------------*
+      *>-----------------------------------------------------------*
+       IMPRIMIR-RANKING-CARGA.
+           ADD 1 TO POSICION-CARGA.
+           MOVE POSICION-CARGA TO CARGALIN-POS.
+           MOVE CARGA-COD-PRO TO CARGALIN-COD.
+           MOVE CARGA-CANT-CONS-ASIG TO CARGALIN-CANT.
+           MOVE CARGA-LINEA TO LINEA.
+           DISPLAY LINEA.
+           PERFORM LEER-OUT-PRO-CARGA.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        CERRAR-ARCHIVOS-PART-1.
            CLOSE CPR.
-           CLOSE PRO.
            CLOSE MAE.
       *>-----------------------------------------------------------*
-      *>-----------------------------------------------------------*
-       ABRIR-ARCHIVOS-PART-2.
-           OPEN INPUT CPR.
-           IF FS-CPR NOT = "00"
-               DISPLAY "Error en open cuit-proveedores FS: " FS-CPR.
-           OPEN INPUT PRO.
-           IF FS-PRO NOT = "00"
-               DISPLAY "Error en open proveedores FS: " FS-PRO.
-           OPEN INPUT OUT-PRO.
-           IF FS-OUT-PRO NOT = "00"
-               DISPLAY "Error en open wrk-prov FS: " FS-OUT-PRO.
-           OPEN INPUT OUT-CPR.
-           IF FS-OUT-CPR NOT = "00"
-               DISPLAY "Error en open wrk-prov FS: " FS-OUT-CPR.
-      *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        ABRIR-ARCHIVOS-PART-3.
            OPEN INPUT MAE.
@@ -261,11 +690,25 @@
            OPEN INPUT OUT-PRO.
            IF FS-OUT-PRO NOT = "00"
                DISPLAY "Error en open proveedores FS: " FS-OUT-PRO.
+           OPEN INPUT ORD-MAE.
+           IF FS-ORD-MAE NOT = "00"
+               DISPLAY "Error en open maestro ordenado por entidad FS: "
+                   FS-ORD-MAE.
+           OPEN INPUT OUT-PRO-CARGA.
+           IF FS-OUT-PRO-CARGA NOT = "00"
+               DISPLAY "Error en open ranking de carga FS: "
+                   FS-OUT-PRO-CARGA.
+           IF FS-MAE NOT = "00" OR FS-OUT-CPR NOT = "00"
+               OR FS-OUT-PRO NOT = "00" OR FS-ORD-MAE NOT = "00"
+               OR FS-OUT-PRO-CARGA NOT = "00"
+               MOVE "S" TO SW-ERROR-APERTURA.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
        CERRAR-ARCHIVOS-PART-3.
            CLOSE OUT-CPR.
            CLOSE OUT-PRO.
+           CLOSE ORD-MAE.
+           CLOSE OUT-PRO-CARGA.
            CLOSE MAE.
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
@@ -275,16 +718,19 @@
            IF FS-MAE NOT EQUAL "00" AND "10"
                DISPLAY 'ERROR AL LEER MAE FS: ' FS-MAE.
            IF FS-MAE EQUAL "10"
-               DISPLAY 'FIN MAE'.
+               DISPLAY 'FIN MAE'
+           ELSE
+               MOVE MAE-CUIT-CONS TO CUIT.
+      *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
+       LEER-CPR.
+           READ CPR
+               AT END MOVE "10" TO FS-CPR.
+           IF FS-CPR NOT EQUAL ZERO AND "10"
+               DISPLAY 'ERROR AL LEER CPR FS: ' FS-CPR.
+           IF FS-CPR EQUAL "10"
+               MOVE 999999999999999 TO CPR-CUIT-CONS.
       *>-----------------------------------------------------------*
-      *> LEER-CPR.
-      *>     READ CPR
-      *>         AT END MOVE "10" TO FS-CPR.
-      *>     IF FS-CPR NOT EQUAL ZERO AND "10"
-      *>         DISPLAY 'ERROR AL LEER CPR FS: ' FS-CPR.
-      *>     IF FS-CPR EQUAL "10"
-      *>         DISPLAY 'FIN CPR'
       *>-----------------------------------------------------------*
       *>-----------------------------------------------------------*
       *> LEER-PRO.
