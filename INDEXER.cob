@@ -19,11 +19,27 @@
                                FILE STATUS IS FS-PROV.
 
            SELECT PROV-INDEX   ASSIGN TO "prov_indexed.txt"
-                               ACCESS MODE IS RANDOM
+                               ACCESS MODE IS DYNAMIC
                                ORGANIZATION IS INDEXED
                                RECORD KEY IS PRO-INDEX-COD-PROV
+                               ALTERNATE RECORD KEY IS
+                                   PRO-INDEX-RUBRO WITH DUPLICATES
                                FILE STATUS IS FS-PROV-INDEX.
 
+           SELECT MAE          ASSIGN TO DISK "maestro.txt"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-MAE.
+
+           SELECT MAE-INDEX    ASSIGN TO "maestro_indexed.txt"
+                               ACCESS MODE IS SEQUENTIAL
+                               ORGANIZATION IS INDEXED
+                               RECORD KEY IS MAE-INDEX-CUIT-CONS
+                               FILE STATUS IS FS-MAE-INDEX.
+
+           SELECT RUB          ASSIGN TO DISK "rubro.txt"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-RUB.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -71,6 +87,39 @@
                05 CPR-INDEX-MES PIC 9(2).
                05 CPR-INDEX-DIA PIC 9(2).
 
+       FD  MAE.
+       01  REG-MAE.
+           03 MAE-CUIT-CONS PIC 9(15).
+           03 MAE-FECHA-ALTA.
+               05 MAE-ANIO PIC 9(4).
+               05 MAE-MES PIC 9(2).
+               05 MAE-DIA PIC 9(2).
+           03 MAE-DESCRIP-ESTADO PIC X(15).
+           03 MAE-NOMBRE-CONSORCIO PIC X(30).
+           03 MAE-TEL PIC X(15).
+           03 MAE-DIR PIC X(30).
+           03 MAE-CTA PIC 9(8).
+           03 MAE-ENTIDAD PIC 9(3).
+
+       FD  MAE-INDEX.
+       01  REG-MAE-INDEX.
+           03 MAE-INDEX-CUIT-CONS PIC 9(15).
+           03 MAE-INDEX-FECHA-ALTA.
+               05 MAE-INDEX-ANIO PIC 9(4).
+               05 MAE-INDEX-MES PIC 9(2).
+               05 MAE-INDEX-DIA PIC 9(2).
+           03 MAE-INDEX-DESCRIP-ESTADO PIC X(15).
+           03 MAE-INDEX-NOMBRE-CONSORCIO PIC X(30).
+           03 MAE-INDEX-TEL PIC X(15).
+           03 MAE-INDEX-DIR PIC X(30).
+           03 MAE-INDEX-CTA PIC 9(8).
+           03 MAE-INDEX-ENTIDAD PIC 9(3).
+
+       FD  RUB.
+       01  REG-RUB.
+           03 RUB-CODIGO PIC 9(4).
+           03 RUB-DESCRIP PIC X(15).
+
        WORKING-STORAGE SECTION.
 
        77  FS-CPR PIC XX.
@@ -93,19 +142,61 @@
            88 NO-PROV-INDEX VALUE "23".
            88 EOF-PROV-INDEX VALUE "10".
 
+       77  FS-MAE PIC XX.
+           88 OK-MAE VALUE "00".
+           88 NO-MAE VALUE "23".
+           88 EOF-MAE VALUE "10".
+
+       77  FS-MAE-INDEX PIC XX.
+           88 OK-MAE-INDEX VALUE "00".
+           88 NO-MAE-INDEX VALUE "23".
+           88 EOF-MAE-INDEX VALUE "10".
+
+       77  FS-RUB PIC XX.
+           88 OK-RUB VALUE "00".
+           88 NO-RUB VALUE "23".
+           88 EOF-RUB VALUE "10".
+
+       01  SUBINDICE-RUB PIC 9(2) VALUE 1.
+       01  TABLA-RUBRO.
+           03 TAB-RUBRO OCCURS 50 TIMES
+           INDEXED BY TABLA-ID-RUBRO-INDEX.
+              05 TAB-RUB-CODIGO PIC 9(4).
+              05 TAB-RUB-DESCRIP PIC X(15).
+
+       77  SW-ERROR-APERTURA PIC X(01) VALUE "N".
+           88 ERROR-APERTURA VALUE "S".
+
        PROCEDURE DIVISION.
        MAIN.
            OPEN INPUT CPR.
            OPEN INPUT PROV.
+           OPEN INPUT MAE.
            OPEN OUTPUT CPR-INDEX.
            OPEN OUTPUT PROV-INDEX.
-           PERFORM CONVERTIR-CPR.
-           PERFORM CONVERTIR-PROV.
-           CLOSE CPR.
-           CLOSE PROV.
-           CLOSE CPR-INDEX.
-           CLOSE PROV-INDEX.
-           PERFORM MOSTRAR-RESULTADO.
+           OPEN OUTPUT MAE-INDEX.
+           IF FS-CPR NOT = "00" OR FS-PROV NOT = "00"
+               OR FS-MAE NOT = "00" OR FS-CPR-INDEX NOT = "00"
+               OR FS-PROV-INDEX NOT = "00" OR FS-MAE-INDEX NOT = "00"
+               DISPLAY "INDEXER: abortando, error de apertura de "
+                   "archivos"
+               MOVE "S" TO SW-ERROR-APERTURA
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM CARGAR-TABLA-RUBRO
+               PERFORM CONVERTIR-CPR
+               PERFORM CONVERTIR-PROV
+               PERFORM CONVERTIR-MAE
+               PERFORM MOSTRAR-RESULTADO
+           END-IF.
+           IF NOT ERROR-APERTURA
+               CLOSE CPR
+               CLOSE PROV
+               CLOSE MAE
+               CLOSE CPR-INDEX
+               CLOSE PROV-INDEX
+               CLOSE MAE-INDEX
+           END-IF.
            STOP RUN.
 
        CONVERTIR-CPR.
@@ -129,17 +220,66 @@
 
        PROCESAR-PROV.
            MOVE REG-PROV TO REG-PROV-INDEX.
+           PERFORM BUSCAR-DESCRIP-RUBRO.
            WRITE REG-PROV-INDEX.
            PERFORM LEER-PROV.
 
+       CARGAR-TABLA-RUBRO.
+           OPEN INPUT RUB.
+           IF FS-RUB EQUAL "00"
+               MOVE 1 TO SUBINDICE-RUB
+               PERFORM LEER-RUB
+               PERFORM LLENAR-TABLA-RUBRO
+                   UNTIL EOF-RUB OR SUBINDICE-RUB > 50
+               CLOSE RUB.
+
+       LEER-RUB.
+           READ RUB AT END MOVE "10" TO FS-RUB.
+
+       LLENAR-TABLA-RUBRO.
+           MOVE RUB-CODIGO TO TAB-RUB-CODIGO(SUBINDICE-RUB).
+           MOVE RUB-DESCRIP TO TAB-RUB-DESCRIP(SUBINDICE-RUB).
+           ADD 1 TO SUBINDICE-RUB.
+           PERFORM LEER-RUB.
+
+       BUSCAR-DESCRIP-RUBRO.
+           MOVE 1 TO TABLA-ID-RUBRO-INDEX.
+           SEARCH TAB-RUBRO
+               AT END MOVE "SIN DESCRIPCION" TO PRO-INDEX-DESCR-RUBRO
+           WHEN TAB-RUB-CODIGO(TABLA-ID-RUBRO-INDEX)
+                   = PRO-INDEX-RUBRO
+               MOVE TAB-RUB-DESCRIP(TABLA-ID-RUBRO-INDEX)
+                   TO PRO-INDEX-DESCR-RUBRO.
+
+       CONVERTIR-MAE.
+           PERFORM LEER-MAE.
+           PERFORM PROCESAR-MAE UNTIL EOF-MAE.
+
+       LEER-MAE.
+           READ MAE AT END MOVE "10" TO FS-MAE.
+
+       PROCESAR-MAE.
+           MOVE REG-MAE TO REG-MAE-INDEX.
+           WRITE REG-MAE-INDEX.
+           PERFORM LEER-MAE.
+
        MOSTRAR-RESULTADO.
            OPEN INPUT CPR-INDEX.
            OPEN INPUT PROV-INDEX.
+           OPEN INPUT MAE-INDEX.
            READ CPR-INDEX RECORD.
            PERFORM LISTAR-CPR UNTIL EOF-CPR-INDEX.
            PERFORM PROBAR-PROV.
+           PERFORM PROBAR-PROV-POR-RUBRO.
+           READ MAE-INDEX RECORD AT END MOVE "10" TO FS-MAE-INDEX.
+           PERFORM LISTAR-MAE UNTIL EOF-MAE-INDEX.
            CLOSE CPR-INDEX.
            CLOSE PROV-INDEX.
+           CLOSE MAE-INDEX.
+
+       LISTAR-MAE.
+           DISPLAY REG-MAE-INDEX.
+           READ MAE-INDEX RECORD AT END MOVE "10" TO FS-MAE-INDEX.
 
        LISTAR-CPR.
            DISPLAY REG-CPR-INDEX.
@@ -153,4 +293,20 @@
            READ PROV-INDEX RECORD.
            DISPLAY REG-PROV-INDEX.
 
+       PROBAR-PROV-POR-RUBRO.
+           MOVE 0001 TO PRO-INDEX-RUBRO.
+           START PROV-INDEX KEY IS EQUAL TO PRO-INDEX-RUBRO
+               INVALID KEY MOVE "10" TO FS-PROV-INDEX.
+           IF FS-PROV-INDEX EQUAL "00"
+               READ PROV-INDEX NEXT RECORD
+                   AT END MOVE "10" TO FS-PROV-INDEX
+               END-READ
+               PERFORM LISTAR-PROV-POR-RUBRO
+                   UNTIL EOF-PROV-INDEX OR PRO-INDEX-RUBRO NOT = 0001.
+
+       LISTAR-PROV-POR-RUBRO.
+           DISPLAY REG-PROV-INDEX.
+           READ PROV-INDEX NEXT RECORD
+               AT END MOVE "10" TO FS-PROV-INDEX.
+
        END PROGRAM INDEXER.
